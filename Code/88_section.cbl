@@ -1,21 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EIGHTYEIGHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AgeBracketControlFile
+          ASSIGN TO "agebrackets.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-ABC-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD AgeBracketControlFile.
+       01 AGE-BRACKET-CONTROL-RECORD.
+           05 ABC-ADULT-MIN PIC 9(2).
+           05 ABC-SENIOR-MIN PIC 9(2).
+
        WORKING-STORAGE SECTION.
            01 AGE PIC 9(2) VALUE 13.
-               88 ISUNDERAGE VALUE 0 THRU 17.
-               88 ISADULT VALUE 18 THRU 99.
+           01 WS-ADULT-MIN PIC 9(2) VALUE 18.
+           01 WS-SENIOR-MIN PIC 9(2) VALUE 65.
+           01 WS-ABC-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
        MAIN.
-           IF ISUNDERAGE THEN
+           PERFORM READ-AGE-BRACKET-CONTROL.
+           IF AGE < WS-ADULT-MIN THEN
                DISPLAY 'Person is underage (AGE = 'AGE')'
            ELSE
-               DISPLAY 'Person is adult'
+               IF AGE >= WS-SENIOR-MIN THEN
+                   DISPLAY 'Person is senior (AGE = 'AGE')'
+               ELSE
+                   DISPLAY 'Person is adult'
+               END-IF
            END-IF.
-           SET ISADULT TO TRUE       
+           MOVE WS-ADULT-MIN TO AGE
            DISPLAY 'AGE = ' AGE.
            STOP RUN.
-           
-       END PROGRAM EIGHTYEIGHT.
\ No newline at end of file
+
+       READ-AGE-BRACKET-CONTROL SECTION.
+           OPEN INPUT AgeBracketControlFile.
+           IF WS-ABC-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ AgeBracketControlFile
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE ABC-ADULT-MIN TO WS-ADULT-MIN
+                       MOVE ABC-SENIOR-MIN TO WS-SENIOR-MIN
+               END-READ
+               CLOSE AgeBracketControlFile
+           END-IF.
+
+       END PROGRAM EIGHTYEIGHT.
