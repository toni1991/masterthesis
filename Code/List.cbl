@@ -1,45 +1,157 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LIST-EXAMPLE.
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SeedCardFile
+          ASSIGN TO "seedcard.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-SEED-STATUS.
+       SELECT BatchStatusFile
+          ASSIGN TO "batchstatus.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-BATCH-STATUS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SeedCardFile.
+       COPY "SEED-CARD".
+
+       FD BatchStatusFile.
+       COPY "BATCH-STATUS".
+
        WORKING-STORAGE SECTION.
-           01 LIST PIC 9(3) OCCURS 99 TIMES INDEXED BY L-IDX.
+           01 WS-SEED-STATUS PIC X(2).
+           01 SEED-EOF-SWITCH PIC X VALUE "N".
+               88 SEED-EOF VALUE "Y".
+           01 WS-BATCH-STATUS-STATUS PIC X(2).
+           01 WS-LIST-COUNT PIC 9(2) VALUE 0.
+           01 LIST PIC 9(3) OCCURS 1 TO 99 TIMES
+                   DEPENDING ON WS-LIST-COUNT INDEXED BY L-IDX.
            01 D-IDX PIC 9(2).
            01 D-IDX-COUNT PIC 9(2).
            01 D-IDX-COUNT-TMP PIC 9(2).
            01 P-IDX PIC 9(2).
            01 I-VAL PIC 9(3).
-           
+           01 WS-INSERT-POS PIC 9(2).
+           01 WS-SHIFT-IDX PIC 9(2).
+           01 WS-SEARCH-VAL PIC 9(3).
+           01 WS-SEARCH-LOW PIC 9(2).
+           01 WS-SEARCH-HIGH PIC 9(2).
+           01 WS-SEARCH-MID PIC 9(2).
+           01 WS-SEARCH-FOUND-SWITCH PIC X VALUE "N".
+               88 WS-SEARCH-FOUND VALUE "Y".
+           01 WS-SEARCH-RESULT PIC 9(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM PRINT-LIST.
-           MOVE 2 TO I-VAL. PERFORM INSERT-VALUE. PERFORM PRINT-LIST.
-           MOVE 4 TO I-VAL. PERFORM INSERT-VALUE. PERFORM PRINT-LIST.
+           PERFORM LOAD-SEED-VALUES.
            MOVE 1 TO D-IDX. PERFORM DELETE-VALUE. PERFORM PRINT-LIST.
+           MOVE 4 TO WS-SEARCH-VAL. PERFORM BINARY-SEARCH.
+           IF WS-SEARCH-FOUND
+               DISPLAY "Found " WS-SEARCH-VAL " at position "
+                   WS-SEARCH-RESULT
+           ELSE
+               DISPLAY "Value " WS-SEARCH-VAL " not found"
+           END-IF.
+           PERFORM LOG-BATCH-STATUS.
            STOP RUN.
-           
+
+       LOAD-SEED-VALUES SECTION.
+           OPEN INPUT SeedCardFile.
+           IF WS-SEED-STATUS = "35"
+               MOVE 2 TO I-VAL
+               PERFORM INSERT-VALUE
+               PERFORM PRINT-LIST
+               MOVE 4 TO I-VAL
+               PERFORM INSERT-VALUE
+               PERFORM PRINT-LIST
+           ELSE
+               PERFORM UNTIL SEED-EOF
+                   READ SeedCardFile
+                       AT END SET SEED-EOF TO TRUE
+                   END-READ
+                   IF NOT SEED-EOF
+                       MOVE SEED-CARD-RECORD TO I-VAL
+                       PERFORM INSERT-VALUE
+                       PERFORM PRINT-LIST
+                   END-IF
+               END-PERFORM
+               CLOSE SeedCardFile
+           END-IF.
+
+       LOG-BATCH-STATUS SECTION.
+           MOVE "LIST-EXAMPLE" TO BS-PROGRAM-NAME.
+           MOVE "COMPLETE" TO BS-STATUS.
+           MOVE RETURN-CODE TO BS-RETURN-CODE.
+           OPEN EXTEND BatchStatusFile.
+           IF WS-BATCH-STATUS-STATUS = "35"
+               CLOSE BatchStatusFile
+               OPEN OUTPUT BatchStatusFile
+           END-IF.
+           WRITE BATCH-STATUS-RECORD.
+           CLOSE BatchStatusFile.
+
+       BINARY-SEARCH SECTION.
+           MOVE "N" TO WS-SEARCH-FOUND-SWITCH.
+           MOVE 0 TO WS-SEARCH-RESULT.
+           MOVE 1 TO WS-SEARCH-LOW.
+           COMPUTE WS-SEARCH-HIGH = L-IDX - 1.
+           PERFORM UNTIL WS-SEARCH-FOUND
+                   OR WS-SEARCH-LOW > WS-SEARCH-HIGH
+               COMPUTE WS-SEARCH-MID =
+                   (WS-SEARCH-LOW + WS-SEARCH-HIGH) / 2
+               IF LIST(WS-SEARCH-MID) = WS-SEARCH-VAL
+                   SET WS-SEARCH-FOUND TO TRUE
+                   MOVE WS-SEARCH-MID TO WS-SEARCH-RESULT
+               ELSE
+                   IF LIST(WS-SEARCH-MID) < WS-SEARCH-VAL
+                       COMPUTE WS-SEARCH-LOW = WS-SEARCH-MID + 1
+                   ELSE
+                       COMPUTE WS-SEARCH-HIGH = WS-SEARCH-MID - 1
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        INSERT-VALUE SECTION.
-           MOVE I-VAL TO LIST(L-IDX).
-           IF L-IDX < 99 THEN
-               COMPUTE L-IDX = L-IDX + 1
+           IF WS-LIST-COUNT >= 99
+               DISPLAY "List full"
+           ELSE
+               PERFORM VARYING WS-INSERT-POS FROM 1 BY 1
+                       UNTIL WS-INSERT-POS > WS-LIST-COUNT
+                          OR LIST(WS-INSERT-POS) > I-VAL
+                   CONTINUE
+               END-PERFORM
+               PERFORM VARYING WS-SHIFT-IDX FROM WS-LIST-COUNT BY -1
+                       UNTIL WS-SHIFT-IDX < WS-INSERT-POS
+                   COMPUTE D-IDX-COUNT-TMP = WS-SHIFT-IDX + 1
+                   MOVE LIST(WS-SHIFT-IDX) TO LIST(D-IDX-COUNT-TMP)
+               END-PERFORM
+               MOVE I-VAL TO LIST(WS-INSERT-POS)
+               IF WS-LIST-COUNT < 99
+                   ADD 1 TO WS-LIST-COUNT
+               END-IF
+               COMPUTE L-IDX = WS-LIST-COUNT + 1
            END-IF.
-            
+
        DELETE-VALUE SECTION.
-           IF D-IDX <= 99 THEN 
+           IF D-IDX <= 99 THEN
                COMPUTE L-IDX = L-IDX - 1
-               PERFORM VARYING D-IDX-COUNT 
-                  FROM D-IDX BY 1 
+               PERFORM VARYING D-IDX-COUNT
+                  FROM D-IDX BY 1
                   UNTIL D-IDX-COUNT = L-IDX
                        COMPUTE D-IDX-COUNT-TMP = D-IDX-COUNT + 1
                        MOVE LIST(D-IDX-COUNT-TMP) TO LIST(D-IDX-COUNT)
                END-PERFORM
+               COMPUTE WS-LIST-COUNT = L-IDX - 1
            END-IF.
-           
+
        PRINT-LIST SECTION.
            PERFORM VARYING P-IDX FROM 1 BY 1 UNTIL P-IDX = L-IDX
                    DISPLAY LIST(P-IDX)"," WITH NO ADVANCING
            END-PERFORM.
            COMPUTE P-IDX = L-IDX - 1.
            DISPLAY " SIZE: " P-IDX.
-           
-       END PROGRAM LIST-EXAMPLE.
\ No newline at end of file
+
+       END PROGRAM LIST-EXAMPLE.
