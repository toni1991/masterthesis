@@ -0,0 +1,4 @@
+       01 BATCH-STATUS-RECORD.
+           05 BS-PROGRAM-NAME PIC X(20).
+           05 BS-STATUS PIC X(10).
+           05 BS-RETURN-CODE PIC 9(4).
