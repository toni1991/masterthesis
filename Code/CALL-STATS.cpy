@@ -0,0 +1,5 @@
+       01 CALL-STATS-RECORD.
+           05 CS-CALLER-PROGRAM PIC X(20).
+           05 CS-CALLED-PROGRAM PIC X(20).
+           05 CS-CALL-COUNT PIC 9(6).
+           05 CS-ELAPSED-HUNDREDTHS PIC 9(6).
