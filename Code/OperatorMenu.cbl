@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATOR-MENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CallStatsFile
+          ASSIGN TO "callstats.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CALL-STATS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CallStatsFile.
+       COPY "CALL-STATS".
+
+       WORKING-STORAGE SECTION.
+       01 WS-CALL-STATS-STATUS PIC X(2).
+       01 WS-CHOICE PIC X(2).
+       01 WS-QUIT-SWITCH PIC X VALUE "N".
+           88 WS-QUIT VALUE "Y".
+       01 WS-TARGET-PROGRAM PIC X(20).
+       01 WS-CALL-COUNT PIC 9(6) VALUE 0.
+       01 WS-CALL-START-TIME PIC 9(8).
+       01 WS-CALL-END-TIME PIC 9(8).
+       01 WS-CALL-ELAPSED PIC S9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-QUIT
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-CHOICE
+               PERFORM DISPATCH-CHOICE
+           END-PERFORM.
+           DISPLAY "Operator menu ended. Total calls made: "
+               WS-CALL-COUNT.
+           STOP RUN.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY " ".
+           DISPLAY "PROGRAM SUITE OPERATOR MENU".
+           DISPLAY "1  File maintenance (read/write/update/delete/"
+               "lookup)".
+           DISPLAY "2  Faculty batch run".
+           DISPLAY "3  Household/entities maintenance".
+           DISPLAY "4  Person roster report".
+           DISPLAY "5  Bulk CSV load".
+           DISPLAY "6  CSV export".
+           DISPLAY "7  Write/read reconciliation".
+           DISPLAY "8  Batch completion status report".
+           DISPLAY "9  Population classification report".
+           DISPLAY "10 Age plausibility exception report".
+           DISPLAY "0  Exit".
+           DISPLAY "Choice: " WITH NO ADVANCING.
+
+       DISPATCH-CHOICE SECTION.
+           MOVE SPACES TO WS-TARGET-PROGRAM.
+           EVALUATE WS-CHOICE
+               WHEN "1" MOVE "FILES" TO WS-TARGET-PROGRAM
+               WHEN "2" MOVE "FACULTY-BATCH" TO WS-TARGET-PROGRAM
+               WHEN "3" MOVE "YOUR-PROGRAM-NAME" TO WS-TARGET-PROGRAM
+               WHEN "4" MOVE "RECORD-REPORT" TO WS-TARGET-PROGRAM
+               WHEN "5" MOVE "BATCH-LOAD" TO WS-TARGET-PROGRAM
+               WHEN "6" MOVE "EXPORT-CSV" TO WS-TARGET-PROGRAM
+               WHEN "7" MOVE "RECONCILE-FILE" TO WS-TARGET-PROGRAM
+               WHEN "8" MOVE "BATCH-STATUS-REPORT" TO WS-TARGET-PROGRAM
+               WHEN "9" MOVE "SWITCH-CASE-EVALUATE" TO WS-TARGET-PROGRAM
+               WHEN "10" MOVE "AGE-EXCEPTION-REPORT"
+                   TO WS-TARGET-PROGRAM
+               WHEN "0" SET WS-QUIT TO TRUE
+               WHEN OTHER DISPLAY "Invalid choice."
+           END-EVALUATE.
+           IF WS-TARGET-PROGRAM NOT = SPACES
+               PERFORM INSTRUMENTED-CALL
+               CANCEL WS-TARGET-PROGRAM
+           END-IF.
+
+       INSTRUMENTED-CALL SECTION.
+           ADD 1 TO WS-CALL-COUNT.
+           ACCEPT WS-CALL-START-TIME FROM TIME.
+           CALL WS-TARGET-PROGRAM.
+           ACCEPT WS-CALL-END-TIME FROM TIME.
+           COMPUTE WS-CALL-ELAPSED =
+               WS-CALL-END-TIME - WS-CALL-START-TIME.
+           PERFORM LOG-CALL-STATS.
+
+       LOG-CALL-STATS SECTION.
+           MOVE "OPERATOR-MENU" TO CS-CALLER-PROGRAM.
+           MOVE WS-TARGET-PROGRAM TO CS-CALLED-PROGRAM.
+           MOVE WS-CALL-COUNT TO CS-CALL-COUNT.
+           MOVE WS-CALL-ELAPSED TO CS-ELAPSED-HUNDREDTHS.
+           OPEN EXTEND CallStatsFile.
+           IF WS-CALL-STATS-STATUS = "35"
+               CLOSE CallStatsFile
+               OPEN OUTPUT CallStatsFile
+           END-IF.
+           WRITE CALL-STATS-RECORD.
+           CLOSE CallStatsFile.
+
+       END PROGRAM OPERATOR-MENU.
