@@ -6,14 +6,34 @@
            01 TWO-DECIMALS-VALUE PIC 9V9(2) VALUE 0.50.
            01 THREE-DECIMALS-VALUE PIC 9V9(3) VALUE 0.499.
            01 RESULT PIC 9V9(2) VALUE ZERO.
+           01 WS-ROUND-MODE PIC X VALUE "N".
+               88 RM-NEAREST-AWAY VALUE "N".
+               88 RM-NEAREST-EVEN VALUE "E".
+               88 RM-AWAY-FROM-ZERO VALUE "A".
+               88 RM-TRUNCATION VALUE "T".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            COMPUTE RESULT = 
+            COMPUTE RESULT =
                TWO-DECIMALS-VALUE + THREE-DECIMALS-VALUE.
             DISPLAY RESULT.
-            COMPUTE RESULT ROUNDED =
-               TWO-DECIMALS-VALUE + THREE-DECIMALS-VALUE.
+            DISPLAY "Rounding mode (N=Nearest-away E=Nearest-even "
+                "A=Away-from-zero T=Truncation) [N]: ".
+            ACCEPT WS-ROUND-MODE.
+            EVALUATE TRUE
+                WHEN RM-NEAREST-EVEN
+                    COMPUTE RESULT ROUNDED MODE IS NEAREST-EVEN =
+                        TWO-DECIMALS-VALUE + THREE-DECIMALS-VALUE
+                WHEN RM-AWAY-FROM-ZERO
+                    COMPUTE RESULT ROUNDED MODE IS AWAY-FROM-ZERO =
+                        TWO-DECIMALS-VALUE + THREE-DECIMALS-VALUE
+                WHEN RM-TRUNCATION
+                    COMPUTE RESULT ROUNDED MODE IS TRUNCATION =
+                        TWO-DECIMALS-VALUE + THREE-DECIMALS-VALUE
+                WHEN OTHER
+                    COMPUTE RESULT ROUNDED =
+                        TWO-DECIMALS-VALUE + THREE-DECIMALS-VALUE
+            END-EVALUATE.
             DISPLAY RESULT.
             STOP RUN.
 
