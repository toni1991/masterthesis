@@ -1,19 +1,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IF-EXAMPLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ErrorLogFile
+          ASSIGN TO "errorlog.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-ELF-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ErrorLogFile.
+       01 ERROR-LOG-RECORD.
+           05 ELR-PROGRAM-NAME PIC X(20).
+           05 ELR-TIMESTAMP PIC 9(14).
+           05 ELR-CHECK-ID PIC X(20).
+           05 ELR-MESSAGE PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 NUM PIC 9(2).
        01 TARGET-STRING PIC X(5).
+       01 WS-ELF-STATUS PIC X(2).
+       01 WS-ERROR-DATE PIC 9(8).
+       01 WS-ERROR-TIME PIC 9(8).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE SECTION.
+             PERFORM OPEN-ERROR-LOG.
              ACCEPT NUM.
              COMPUTE NUM = NUM * 2
-               ON SIZE ERROR DISPLAY "The value could not be doubled."
-               STOP RUN
+               ON SIZE ERROR
+                   DISPLAY "The value could not be doubled."
+                   MOVE "NUM-DOUBLE-CHECK" TO ELR-CHECK-ID
+                   MOVE "The value could not be doubled."
+                       TO ELR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+                   MOVE 99 TO NUM
+                   DISPLAY "Recovered: capped result at " NUM
              END-COMPUTE.
              DISPLAY "Doubled number: " NUM.
              STRING 'This is a little too long' DELIMITED BY SIZE
              INTO TARGET-STRING
-             ON OVERFLOW DISPLAY "The string is too long!".
+             ON OVERFLOW
+                 DISPLAY "The string is too long!"
+                 MOVE "STRING-OVERFLOW" TO ELR-CHECK-ID
+                 MOVE "The string is too long!" TO ELR-MESSAGE
+                 PERFORM WRITE-ERROR-LOG
+             END-STRING.
+             CLOSE ErrorLogFile.
              STOP RUN.
-       END PROGRAM IF-EXAMPLE.
\ No newline at end of file
+
+       OPEN-ERROR-LOG SECTION.
+           OPEN EXTEND ErrorLogFile.
+           IF WS-ELF-STATUS = "35"
+               OPEN OUTPUT ErrorLogFile
+           END-IF.
+
+       WRITE-ERROR-LOG SECTION.
+           MOVE "IF-EXAMPLE" TO ELR-PROGRAM-NAME.
+           ACCEPT WS-ERROR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-ERROR-TIME FROM TIME.
+           STRING WS-ERROR-DATE DELIMITED BY SIZE
+               WS-ERROR-TIME(1:6) DELIMITED BY SIZE
+               INTO ELR-TIMESTAMP
+           END-STRING.
+           WRITE ERROR-LOG-RECORD.
+       END PROGRAM IF-EXAMPLE.
