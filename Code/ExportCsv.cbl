@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-CSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RecordFile
+          ASSIGN TO "recordFile.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS PERSON-ID
+          FILE STATUS IS WS-FILE-STATUS.
+       SELECT CsvFile
+          ASSIGN TO "recordexport.csv"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RecordFile.
+       COPY "PersonData".
+
+       FD CsvFile.
+       01 CSV-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2).
+       COPY "TRAILER-KEY".
+       01 WS-EXPORTED-COUNT PIC 9(6) VALUE 0.
+       01 EOF-SWITCH PIC X VALUE "N".
+           88 EOF VALUE "Y".
+       01 WS-CSV-ID PIC 9(6).
+       01 WS-CSV-DOB PIC 9(8).
+       01 WS-CSV-AGE PIC 9(3).
+       01 WS-CSV-FIRSTNAME PIC X(10).
+       01 WS-CSV-SURNAME PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT RecordFile.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No data available to export."
+           ELSE
+               OPEN OUTPUT CsvFile
+               PERFORM UNTIL EOF
+                   READ RecordFile NEXT RECORD
+                       AT END SET EOF TO TRUE
+                   END-READ
+                   IF NOT EOF AND PERSON-ID NOT = WS-TRAILER-KEY
+                       PERFORM EXPORT-ONE-RECORD
+                   END-IF
+               END-PERFORM
+               CLOSE CsvFile
+               CLOSE RecordFile
+           END-IF.
+           DISPLAY "Export complete. Records exported: "
+               WS-EXPORTED-COUNT.
+           GOBACK.
+
+       EXPORT-ONE-RECORD SECTION.
+           MOVE PERSON-ID TO WS-CSV-ID.
+           MOVE DATE-OF-BIRTH TO WS-CSV-DOB.
+           MOVE AGE TO WS-CSV-AGE.
+           MOVE FIRSTNAME TO WS-CSV-FIRSTNAME.
+           MOVE SURNAME TO WS-CSV-SURNAME.
+           STRING WS-CSV-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-DOB DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-AGE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-FIRSTNAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-SURNAME DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+           ADD 1 TO WS-EXPORTED-COUNT.
+
+       END PROGRAM EXPORT-CSV.
