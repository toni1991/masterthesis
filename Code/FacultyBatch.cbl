@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACULTY-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FacultyInputFile
+          ASSIGN TO "facultyInputs.txt"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT BatchStatusFile
+          ASSIGN TO "batchstatus.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-BATCH-STATUS-STATUS.
+       SELECT CallStatsFile
+          ASSIGN TO "callstats.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CALL-STATS-STATUS.
+       SELECT FacultyReportFile
+          ASSIGN TO "facultyreport.txt"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FacultyInputFile.
+       01 FACULTY-INPUT-LINE PIC 9(4).
+
+       FD BatchStatusFile.
+       COPY "BATCH-STATUS".
+
+       FD CallStatsFile.
+       COPY "CALL-STATS".
+
+       FD FacultyReportFile.
+       01 FACULTY-REPORT-LINE.
+           05 FR-NUMBER PIC Z(3)9.
+           05 FILLER PIC X(4) VALUE " -> ".
+           05 FR-RESULT PIC Z(17)9.
+           05 FR-OVERFLOW-TEXT PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-BATCH-STATUS-STATUS PIC X(2).
+       01 WS-CALL-STATS-STATUS PIC X(2).
+       01 FACULTY-EOF-SWITCH PIC X VALUE "N".
+           88 FACULTY-EOF VALUE "Y".
+       01 WS-BATCH-COUNT PIC 9(6) VALUE 0.
+       01 WS-CALL-COUNT PIC 9(6) VALUE 0.
+       01 WS-CALL-START-TIME PIC 9(8).
+       01 WS-CALL-END-TIME PIC 9(8).
+       01 WS-CALL-ELAPSED PIC S9(8).
+       01 WS-FACULTY-RESULT PIC 9(18).
+       01 WS-FACULTY-OVERFLOW-FLAG PIC X.
+           88 WS-FACULTY-OVERFLOW VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT FacultyInputFile.
+           OPEN OUTPUT FacultyReportFile.
+           PERFORM UNTIL FACULTY-EOF
+               READ FacultyInputFile
+                   AT END SET FACULTY-EOF TO TRUE
+               END-READ
+               IF NOT FACULTY-EOF
+                   DISPLAY "Factorial of " FACULTY-INPUT-LINE
+                   PERFORM INSTRUMENTED-FACULTY-CALL
+                   CANCEL "FACULTY"
+                   PERFORM WRITE-FACULTY-REPORT-LINE
+                   ADD 1 TO WS-BATCH-COUNT
+               END-IF
+           END-PERFORM.
+           CLOSE FacultyInputFile.
+           CLOSE FacultyReportFile.
+           DISPLAY "Batch faculty run complete. Processed: "
+               WS-BATCH-COUNT.
+           PERFORM LOG-BATCH-STATUS.
+           GOBACK.
+
+       INSTRUMENTED-FACULTY-CALL SECTION.
+           ADD 1 TO WS-CALL-COUNT.
+           ACCEPT WS-CALL-START-TIME FROM TIME.
+           CALL "FACULTY" USING FACULTY-INPUT-LINE WS-FACULTY-RESULT
+               WS-FACULTY-OVERFLOW-FLAG.
+           ACCEPT WS-CALL-END-TIME FROM TIME.
+           COMPUTE WS-CALL-ELAPSED =
+               WS-CALL-END-TIME - WS-CALL-START-TIME.
+           PERFORM LOG-CALL-STATS.
+
+       WRITE-FACULTY-REPORT-LINE SECTION.
+           MOVE FACULTY-INPUT-LINE TO FR-NUMBER.
+           IF WS-FACULTY-OVERFLOW
+               MOVE 0 TO FR-RESULT
+               MOVE "OVERFLOW" TO FR-OVERFLOW-TEXT
+           ELSE
+               MOVE WS-FACULTY-RESULT TO FR-RESULT
+               MOVE SPACES TO FR-OVERFLOW-TEXT
+           END-IF.
+           WRITE FACULTY-REPORT-LINE.
+
+       LOG-CALL-STATS SECTION.
+           MOVE "FACULTY-BATCH" TO CS-CALLER-PROGRAM.
+           MOVE "FACULTY" TO CS-CALLED-PROGRAM.
+           MOVE WS-CALL-COUNT TO CS-CALL-COUNT.
+           MOVE WS-CALL-ELAPSED TO CS-ELAPSED-HUNDREDTHS.
+           OPEN EXTEND CallStatsFile.
+           IF WS-CALL-STATS-STATUS = "35"
+               CLOSE CallStatsFile
+               OPEN OUTPUT CallStatsFile
+           END-IF.
+           WRITE CALL-STATS-RECORD.
+           CLOSE CallStatsFile.
+
+       LOG-BATCH-STATUS SECTION.
+           MOVE "FACULTY-BATCH" TO BS-PROGRAM-NAME.
+           MOVE "COMPLETE" TO BS-STATUS.
+           MOVE RETURN-CODE TO BS-RETURN-CODE.
+           OPEN EXTEND BatchStatusFile.
+           IF WS-BATCH-STATUS-STATUS = "35"
+               CLOSE BatchStatusFile
+               OPEN OUTPUT BatchStatusFile
+           END-IF.
+           WRITE BATCH-STATUS-RECORD.
+           CLOSE BatchStatusFile.
+
+       END PROGRAM FACULTY-BATCH.
