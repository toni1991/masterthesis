@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECORD-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RecordFile
+          ASSIGN TO "recordFile.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS PERSON-ID
+          FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RecordFile.
+       COPY "PersonData".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2).
+       01 EOF-SWITCH PIC X VALUE "N".
+           88 EOF VALUE "Y".
+       COPY "TRAILER-KEY".
+       01 WS-LINE-COUNT PIC 9(3) VALUE 0.
+       01 WS-PAGE-COUNT PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(3) VALUE 20.
+       01 WS-RUN-DATE.
+           05 WS-RUN-CCYY PIC 9(4).
+           05 WS-RUN-MM PIC 9(2).
+           05 WS-RUN-DD PIC 9(2).
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-CCYY PIC 9(4).
+           05 WS-CURRENT-MM PIC 9(2).
+           05 WS-CURRENT-DD PIC 9(2).
+       01 WS-DOB-CCYY PIC 9(4).
+       01 WS-DOB-MM PIC 9(2).
+       01 WS-DOB-DD PIC 9(2).
+       01 WS-COMPUTED-AGE PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT RecordFile.
+           PERFORM PRINT-HEADER.
+           PERFORM UNTIL EOF
+               READ RecordFile NEXT RECORD
+                   AT END SET EOF TO TRUE
+               END-READ
+               IF NOT EOF AND PERSON-ID NOT = WS-TRAILER-KEY
+                   PERFORM COMPUTE-AGE
+                   IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+                       PERFORM PRINT-HEADER
+                   END-IF
+                   DISPLAY AGE "  " FIRSTNAME "  " SURNAME
+                   ADD 1 TO WS-LINE-COUNT
+               END-IF
+           END-PERFORM.
+           CLOSE RecordFile.
+           GOBACK.
+
+       PRINT-HEADER SECTION.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE 0 TO WS-LINE-COUNT.
+           DISPLAY " ".
+           DISPLAY "PERSON ROSTER REPORT".
+           DISPLAY "Run date: " WS-RUN-CCYY "-" WS-RUN-MM "-" WS-RUN-DD
+               "   Page: " WS-PAGE-COUNT.
+           DISPLAY "AGE  FIRSTNAME   SURNAME".
+           DISPLAY "---- ---------- ----------".
+
+       COMPUTE-AGE SECTION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE DATE-OF-BIRTH(1:4) TO WS-DOB-CCYY.
+           MOVE DATE-OF-BIRTH(5:2) TO WS-DOB-MM.
+           MOVE DATE-OF-BIRTH(7:2) TO WS-DOB-DD.
+           COMPUTE WS-COMPUTED-AGE = WS-CURRENT-CCYY - WS-DOB-CCYY.
+           IF WS-CURRENT-MM < WS-DOB-MM
+               OR (WS-CURRENT-MM = WS-DOB-MM AND
+                   WS-CURRENT-DD < WS-DOB-DD)
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           END-IF.
+           MOVE WS-COMPUTED-AGE TO AGE.
+
+       END PROGRAM RECORD-REPORT.
