@@ -1,17 +1,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UNION-PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CallStatsFile
+          ASSIGN TO "callstats.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CALL-STATS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CallStatsFile.
+       COPY "CALL-STATS".
+
        WORKING-STORAGE SECTION.
+           01 WS-CALL-STATS-STATUS PIC X(2).
            01 NUMBER-GROUP.
                05 FIRST-NUMBER PIC 9(4) VALUE 1907.
                05 SECOND-NUMBER PIC 9(2) VALUE 42.
            01 NEW-NUMBER REDEFINES NUMBER-GROUP PIC 9(4)V9(2).
-               
+           01 PACKED-NUMBER PIC S9(4)V9(2) COMP-3.
+           01 WS-SUB-RETURN-CODE PIC 9(2).
+           01 WS-CALL-COUNT PIC 9(6) VALUE 0.
+           01 WS-CALL-START-TIME PIC 9(8).
+           01 WS-CALL-END-TIME PIC 9(8).
+           01 WS-CALL-ELAPSED PIC S9(8).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "INTEGER: " NUMBER-GROUP.
            DISPLAY "DECIMAL: " NEW-NUMBER.
-           CALL "UNION-SUB-PROGRAM" USING NUMBER-GROUP.
+           COMPUTE PACKED-NUMBER = NEW-NUMBER.
+           DISPLAY "PACKED: " PACKED-NUMBER.
+           PERFORM INSTRUMENTED-UNION-SUB-CALL.
+           DISPLAY "UNION-SUB-PROGRAM return code: "
+               WS-SUB-RETURN-CODE.
+           IF WS-SUB-RETURN-CODE NOT = 0
+               DISPLAY "UNION-SUB-PROGRAM reported a failure."
+           END-IF.
            STOP RUN.
-           
-       END PROGRAM UNION-PROGRAM.
\ No newline at end of file
+
+       INSTRUMENTED-UNION-SUB-CALL SECTION.
+           ADD 1 TO WS-CALL-COUNT.
+           ACCEPT WS-CALL-START-TIME FROM TIME.
+           CALL "UNION-SUB-PROGRAM" USING NUMBER-GROUP
+               WS-SUB-RETURN-CODE.
+           ACCEPT WS-CALL-END-TIME FROM TIME.
+           COMPUTE WS-CALL-ELAPSED =
+               WS-CALL-END-TIME - WS-CALL-START-TIME.
+           PERFORM LOG-CALL-STATS.
+
+       LOG-CALL-STATS SECTION.
+           MOVE "UNION-PROGRAM" TO CS-CALLER-PROGRAM.
+           MOVE "UNION-SUB-PROGRAM" TO CS-CALLED-PROGRAM.
+           MOVE WS-CALL-COUNT TO CS-CALL-COUNT.
+           MOVE WS-CALL-ELAPSED TO CS-ELAPSED-HUNDREDTHS.
+           OPEN EXTEND CallStatsFile.
+           IF WS-CALL-STATS-STATUS = "35"
+               CLOSE CallStatsFile
+               OPEN OUTPUT CallStatsFile
+           END-IF.
+           WRITE CALL-STATS-RECORD.
+           CLOSE CallStatsFile.
+
+       END PROGRAM UNION-PROGRAM.
