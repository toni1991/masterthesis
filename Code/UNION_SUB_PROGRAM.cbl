@@ -3,8 +3,14 @@
        DATA DIVISION.
        LINKAGE SECTION.
        01 PASSED-VALUE PIC 9(3)V9(3).
-       PROCEDURE DIVISION USING PASSED-VALUE.
+       01 LS-RETURN-CODE PIC 9(2).
+       PROCEDURE DIVISION USING PASSED-VALUE LS-RETURN-CODE.
        MAIN-PROCEDURE.
            DISPLAY "UNION-SUB-PROGRAM: " PASSED-VALUE.
-           GOBACK.           
-       END PROGRAM UNION-SUB-PROGRAM.
\ No newline at end of file
+           IF PASSED-VALUE = ZERO
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               MOVE 0 TO LS-RETURN-CODE
+           END-IF.
+           GOBACK.
+       END PROGRAM UNION-SUB-PROGRAM.
