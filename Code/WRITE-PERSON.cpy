@@ -0,0 +1,78 @@
+       WRITE-PERSON-RECORD SECTION.
+           MOVE "N" TO WS-WRITE-RESULT.
+           IF PERSON-ID = WS-TRAILER-KEY
+               DISPLAY "PERSON-ID " PERSON-ID
+                   " is reserved for the trailer record - write "
+                   "refused."
+           ELSE
+               PERFORM COMPUTE-AGE
+               PERFORM STAMP-WRITE-TIMESTAMP
+               MOVE PERSON-ID TO WS-DUP-ID
+               MOVE DATE-OF-BIRTH TO WS-DUP-DOB
+               MOVE AGE TO WS-DUP-AGE
+               MOVE FIRSTNAME TO WS-DUP-FIRSTNAME
+               MOVE SURNAME TO WS-DUP-SURNAME
+               MOVE OPERATOR-ID TO WS-DUP-OPERATOR-ID
+               MOVE WRITE-TIMESTAMP TO WS-DUP-TIMESTAMP
+               PERFORM CHECK-DUPLICATE-PERSON
+               IF DUPLICATE-FOUND
+                   DISPLAY "Duplicate person on file - write refused."
+               ELSE
+                   MOVE WS-DUP-ID TO PERSON-ID
+                   MOVE WS-DUP-DOB TO DATE-OF-BIRTH
+                   MOVE WS-DUP-AGE TO AGE
+                   MOVE WS-DUP-FIRSTNAME TO FIRSTNAME
+                   MOVE WS-DUP-SURNAME TO SURNAME
+                   MOVE WS-DUP-OPERATOR-ID TO OPERATOR-ID
+                   MOVE WS-DUP-TIMESTAMP TO WRITE-TIMESTAMP
+                   WRITE PERSON
+                       INVALID KEY
+                           DISPLAY "PERSON-ID " PERSON-ID
+                               " already exists."
+                       NOT INVALID KEY
+                           SET WRITE-SUCCEEDED TO TRUE
+                           PERFORM UPDATE-TRAILER-COUNT
+                           PERFORM LOG-WRITE-COUNT
+                   END-WRITE
+               END-IF
+           END-IF.
+
+       STAMP-WRITE-TIMESTAMP SECTION.
+           ACCEPT WS-STAMP-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-STAMP-TIME FROM TIME.
+           STRING WS-STAMP-DATE DELIMITED BY SIZE
+               WS-STAMP-TIME(1:6) DELIMITED BY SIZE
+               INTO WRITE-TIMESTAMP
+           END-STRING.
+
+       LOG-WRITE-COUNT SECTION.
+           MOVE PERSON-ID TO WL-PERSON-ID.
+           MOVE 1 TO WL-DELTA.
+           OPEN EXTEND WriteLogFile.
+           IF WS-WRITE-LOG-STATUS = "35"
+               CLOSE WriteLogFile
+               OPEN OUTPUT WriteLogFile
+           END-IF.
+           WRITE WRITE-LOG-RECORD.
+           CLOSE WriteLogFile.
+
+       CHECK-DUPLICATE-PERSON SECTION.
+           MOVE "N" TO WS-DUP-SWITCH.
+           MOVE 0 TO PERSON-ID.
+           START RecordFile KEY IS NOT LESS THAN PERSON-ID
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE "N" TO EOF-SWITCH.
+           PERFORM UNTIL EOF
+               READ RecordFile NEXT RECORD
+                   AT END SET EOF TO TRUE
+               END-READ
+               IF NOT EOF AND PERSON-ID NOT = WS-TRAILER-KEY
+                   IF FIRSTNAME = WS-DUP-FIRSTNAME
+                      AND SURNAME = WS-DUP-SURNAME
+                      AND AGE = WS-DUP-AGE
+                       SET DUPLICATE-FOUND TO TRUE
+                       SET EOF TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
