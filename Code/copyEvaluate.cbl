@@ -6,6 +6,7 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            ACCEPT INPUT-NUMBER.
-           COPY COPYBOOK-EVALUATE REPLACING VAR BY INPUT-NUMBER.
+           COPY COPYBOOK-EVALUATE REPLACING VAR BY INPUT-NUMBER
+               MIN-BOUND BY 1 MAX-BOUND BY 99.
            STOP RUN.
        END PROGRAM COPY-EVALUATE.
\ No newline at end of file
