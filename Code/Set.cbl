@@ -1,34 +1,186 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SET-EXAMPLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SetFile
+          ASSIGN TO "set.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-SET-FILE-STATUS.
+       SELECT SeedCardFile
+          ASSIGN TO "seedcard.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-SEED-STATUS.
+       SELECT BatchStatusFile
+          ASSIGN TO "batchstatus.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-BATCH-STATUS-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD SetFile.
+       01 SET-FILE-RECORD PIC 9(3).
+
+       FD SeedCardFile.
+       COPY "SEED-CARD".
+
+       FD BatchStatusFile.
+       COPY "BATCH-STATUS".
+
        WORKING-STORAGE SECTION.
+           01 WS-SET-FILE-STATUS PIC X(2).
+           01 WS-SEED-STATUS PIC X(2).
+           01 SEED-EOF-SWITCH PIC X VALUE "N".
+               88 SEED-EOF VALUE "Y".
+           01 WS-BATCH-STATUS-STATUS PIC X(2).
+           01 WS-FIRST-SEED PIC 9(3) VALUE 0.
+           01 SET-FILE-EOF-SWITCH PIC X VALUE "N".
+               88 SET-FILE-EOF VALUE "Y".
            01 SET-STORAGE PIC 9(3) OCCURS 100 TIMES INDEXED BY S-IDX.
            01 SET-NIL-VALUE PIC 9(3) VALUE 0.
            01 SET-SIZE PIC 9(3) VALUE 000.
            01 I-VAL PIC 9(3).
            01 D-VAL PIC 9(3).
+           01 WS-INSERT-STATUS PIC X VALUE "N".
+               88 INSERT-DUPLICATE VALUE "Y".
+           01 SET-STORAGE-B PIC 9(3) OCCURS 100 TIMES
+                   INDEXED BY S-IDX-B.
+           01 SET-RESULT PIC 9(3) OCCURS 100 TIMES INDEXED BY S-IDX-R.
+           01 SET-RESULT-SIZE PIC 9(3) VALUE 0.
+           01 WS-FOUND-SWITCH PIC X VALUE "N".
+               88 WS-FOUND VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INIT-SET.
+           PERFORM LOAD-SET.
            PERFORM PRINT-SET.
-           MOVE 2 TO I-VAL. PERFORM INSERT-VALUE. PERFORM PRINT-SET.
-           MOVE 4 TO I-VAL. PERFORM INSERT-VALUE. PERFORM PRINT-SET.
-           MOVE 2 TO I-VAL. PERFORM INSERT-VALUE. PERFORM PRINT-SET.
+           PERFORM LOAD-SEED-VALUES.
+           IF WS-FIRST-SEED NOT = 0
+               MOVE WS-FIRST-SEED TO I-VAL
+               PERFORM INSERT-VALUE
+               IF INSERT-DUPLICATE
+                   DISPLAY "Value already in set - insert rejected."
+               END-IF
+               PERFORM PRINT-SET
+           END-IF.
            MOVE 4 TO D-VAL. PERFORM DELETE-VALUE. PERFORM PRINT-SET.
+           PERFORM INIT-SET-B.
+           MOVE 4 TO I-VAL. PERFORM INSERT-VALUE-B.
+           MOVE 5 TO I-VAL. PERFORM INSERT-VALUE-B.
+           PERFORM SET-UNION.
+           DISPLAY "UNION: " WITH NO ADVANCING.
+           PERFORM PRINT-RESULT-SET.
+           PERFORM SET-INTERSECT.
+           DISPLAY "INTERSECT: " WITH NO ADVANCING.
+           PERFORM PRINT-RESULT-SET.
+           PERFORM SAVE-SET.
+           PERFORM LOG-BATCH-STATUS.
            STOP RUN.
 
+       LOAD-SEED-VALUES SECTION.
+           MOVE 0 TO WS-FIRST-SEED.
+           OPEN INPUT SeedCardFile.
+           IF WS-SEED-STATUS = "35"
+               MOVE 2 TO I-VAL
+               PERFORM INSERT-VALUE
+               PERFORM PRINT-SET
+               MOVE 2 TO WS-FIRST-SEED
+               MOVE 4 TO I-VAL
+               PERFORM INSERT-VALUE
+               PERFORM PRINT-SET
+           ELSE
+               PERFORM UNTIL SEED-EOF
+                   READ SeedCardFile
+                       AT END SET SEED-EOF TO TRUE
+                   END-READ
+                   IF NOT SEED-EOF
+                       IF WS-FIRST-SEED = 0
+                           MOVE SEED-CARD-RECORD TO WS-FIRST-SEED
+                       END-IF
+                       MOVE SEED-CARD-RECORD TO I-VAL
+                       PERFORM INSERT-VALUE
+                       PERFORM PRINT-SET
+                   END-IF
+               END-PERFORM
+               CLOSE SeedCardFile
+           END-IF.
+
+       LOG-BATCH-STATUS SECTION.
+           MOVE "SET-EXAMPLE" TO BS-PROGRAM-NAME.
+           MOVE "COMPLETE" TO BS-STATUS.
+           MOVE RETURN-CODE TO BS-RETURN-CODE.
+           OPEN EXTEND BatchStatusFile.
+           IF WS-BATCH-STATUS-STATUS = "35"
+               CLOSE BatchStatusFile
+               OPEN OUTPUT BatchStatusFile
+           END-IF.
+           WRITE BATCH-STATUS-RECORD.
+           CLOSE BatchStatusFile.
+
        INIT-SET SECTION.
            PERFORM VARYING S-IDX FROM 1 BY 1 UNTIL S-IDX = 100
                MOVE SET-NIL-VALUE TO SET-STORAGE(S-IDX)
-           END-PERFORM.     
+           END-PERFORM.
+
+       LOAD-SET SECTION.
+           MOVE 1 TO S-IDX.
+           OPEN INPUT SetFile.
+           IF WS-SET-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL SET-FILE-EOF OR S-IDX = 100
+                   READ SetFile
+                       AT END SET SET-FILE-EOF TO TRUE
+                   END-READ
+                   IF NOT SET-FILE-EOF
+                       MOVE SET-FILE-RECORD TO SET-STORAGE(S-IDX)
+                       ADD 1 TO S-IDX
+                       COMPUTE SET-SIZE = SET-SIZE + 1
+                   END-IF
+               END-PERFORM
+               CLOSE SetFile
+           END-IF.
+
+       SAVE-SET SECTION.
+           OPEN OUTPUT SetFile.
+           PERFORM VARYING S-IDX FROM 1 BY 1 UNTIL S-IDX = 100
+               IF NOT SET-STORAGE(S-IDX) = SET-NIL-VALUE
+                   MOVE SET-STORAGE(S-IDX) TO SET-FILE-RECORD
+                   WRITE SET-FILE-RECORD
+               END-IF
+           END-PERFORM.
+           CLOSE SetFile.
+
+       INIT-SET-B SECTION.
+           PERFORM VARYING S-IDX-B FROM 1 BY 1 UNTIL S-IDX-B = 100
+               MOVE SET-NIL-VALUE TO SET-STORAGE-B(S-IDX-B)
+           END-PERFORM.
+
+       INSERT-VALUE-B SECTION.
+           MOVE "N" TO WS-INSERT-STATUS.
+           PERFORM VARYING S-IDX-B FROM 1 BY 1
+           UNTIL S-IDX-B = 100 OR I-VAL = SET-NIL-VALUE
+               IF SET-STORAGE-B(S-IDX-B) = I-VAL THEN
+                   SET INSERT-DUPLICATE TO TRUE
+                   SET I-VAL TO SET-NIL-VALUE
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING S-IDX-B FROM 1 BY 1
+           UNTIL S-IDX-B = 100 OR I-VAL = SET-NIL-VALUE
+               IF SET-STORAGE-B(S-IDX-B) = SET-NIL-VALUE THEN
+                   MOVE I-VAL TO SET-STORAGE-B(S-IDX-B)
+                   SET I-VAL TO SET-NIL-VALUE
+               END-IF
+           END-PERFORM.
 
        INSERT-VALUE SECTION.
        SEARCH-EQUAL-VALUE.
+           MOVE "N" TO WS-INSERT-STATUS.
            PERFORM VARYING S-IDX FROM 1 BY 1
            UNTIL S-IDX = 100 OR I-VAL = SET-NIL-VALUE
                IF SET-STORAGE(S-IDX) = I-VAL THEN
+                   SET INSERT-DUPLICATE TO TRUE
                    SET I-VAL TO SET-NIL-VALUE
                END-IF
            END-PERFORM.
@@ -61,5 +213,66 @@
                END-IF
            END-PERFORM.
            DISPLAY "SIZE: " SET-SIZE.
-           
+
+       SET-UNION SECTION.
+           MOVE 0 TO SET-RESULT-SIZE.
+           PERFORM VARYING S-IDX-R FROM 1 BY 1 UNTIL S-IDX-R = 100
+               MOVE SET-NIL-VALUE TO SET-RESULT(S-IDX-R)
+           END-PERFORM.
+           MOVE 1 TO S-IDX-R.
+           PERFORM VARYING S-IDX FROM 1 BY 1 UNTIL S-IDX = 100
+               IF NOT SET-STORAGE(S-IDX) = SET-NIL-VALUE THEN
+                   MOVE SET-STORAGE(S-IDX) TO SET-RESULT(S-IDX-R)
+                   ADD 1 TO S-IDX-R
+                   COMPUTE SET-RESULT-SIZE = SET-RESULT-SIZE + 1
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING S-IDX-B FROM 1 BY 1 UNTIL S-IDX-B = 100
+               IF NOT SET-STORAGE-B(S-IDX-B) = SET-NIL-VALUE THEN
+                   MOVE "N" TO WS-FOUND-SWITCH
+                   PERFORM VARYING S-IDX FROM 1 BY 1 UNTIL S-IDX = 100
+                       IF SET-STORAGE(S-IDX) = SET-STORAGE-B(S-IDX-B)
+                           SET WS-FOUND TO TRUE
+                       END-IF
+                   END-PERFORM
+                   IF NOT WS-FOUND
+                       MOVE SET-STORAGE-B(S-IDX-B)
+                           TO SET-RESULT(S-IDX-R)
+                       ADD 1 TO S-IDX-R
+                       COMPUTE SET-RESULT-SIZE = SET-RESULT-SIZE + 1
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       SET-INTERSECT SECTION.
+           MOVE 0 TO SET-RESULT-SIZE.
+           PERFORM VARYING S-IDX-R FROM 1 BY 1 UNTIL S-IDX-R = 100
+               MOVE SET-NIL-VALUE TO SET-RESULT(S-IDX-R)
+           END-PERFORM.
+           MOVE 1 TO S-IDX-R.
+           PERFORM VARYING S-IDX FROM 1 BY 1 UNTIL S-IDX = 100
+               IF NOT SET-STORAGE(S-IDX) = SET-NIL-VALUE THEN
+                   MOVE "N" TO WS-FOUND-SWITCH
+                   PERFORM VARYING S-IDX-B FROM 1 BY 1
+                           UNTIL S-IDX-B = 100
+                       IF SET-STORAGE-B(S-IDX-B) = SET-STORAGE(S-IDX)
+                           SET WS-FOUND TO TRUE
+                       END-IF
+                   END-PERFORM
+                   IF WS-FOUND
+                       MOVE SET-STORAGE(S-IDX) TO SET-RESULT(S-IDX-R)
+                       ADD 1 TO S-IDX-R
+                       COMPUTE SET-RESULT-SIZE = SET-RESULT-SIZE + 1
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       PRINT-RESULT-SET SECTION.
+           PERFORM VARYING S-IDX-R FROM 1 BY 1 UNTIL S-IDX-R = 100
+               IF NOT SET-RESULT(S-IDX-R) = SET-NIL-VALUE THEN
+                   DISPLAY SET-RESULT(S-IDX-R)"," WITH NO ADVANCING
+               END-IF
+           END-PERFORM.
+           DISPLAY "SIZE: " SET-RESULT-SIZE.
+
        END PROGRAM SET-EXAMPLE.
\ No newline at end of file
