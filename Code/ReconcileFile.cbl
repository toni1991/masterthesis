@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-FILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RecordFile
+          ASSIGN TO "recordFile.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS PERSON-ID
+          FILE STATUS IS WS-FILE-STATUS.
+       SELECT WriteLogFile
+          ASSIGN TO "writecount.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-WRITE-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RecordFile.
+       COPY "PersonData".
+
+       FD WriteLogFile.
+       COPY "WRITE-LOG".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-WRITE-LOG-STATUS PIC X(2).
+       COPY "TRAILER-KEY".
+       01 WS-WRITE-COUNT PIC S9(6) VALUE 0.
+       01 WS-READ-COUNT PIC 9(6) VALUE 0.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "WRITE/READ RECONCILIATION".
+           PERFORM COUNT-WRITE-LOG.
+           PERFORM COUNT-RECORD-FILE.
+           IF WS-WRITE-COUNT = WS-READ-COUNT
+               DISPLAY "Reconciliation OK: " WS-WRITE-COUNT
+                   " records written and read back."
+           ELSE
+               DISPLAY "WARNING: reconciliation mismatch - "
+                   WS-WRITE-COUNT " written but " WS-READ-COUNT
+                   " read back."
+           END-IF.
+           GOBACK.
+
+       COUNT-WRITE-LOG SECTION.
+           OPEN INPUT WriteLogFile.
+           IF WS-WRITE-LOG-STATUS = "35"
+               MOVE 0 TO WS-WRITE-COUNT
+           ELSE
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM UNTIL WS-EOF
+                   READ WriteLogFile
+                       AT END SET WS-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-EOF
+                       ADD WL-DELTA TO WS-WRITE-COUNT
+                   END-IF
+               END-PERFORM
+               CLOSE WriteLogFile
+           END-IF.
+
+       COUNT-RECORD-FILE SECTION.
+           OPEN INPUT RecordFile.
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 0 TO WS-READ-COUNT
+           ELSE
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM UNTIL WS-EOF
+                   READ RecordFile NEXT RECORD
+                       AT END SET WS-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-EOF AND PERSON-ID NOT = WS-TRAILER-KEY
+                       ADD 1 TO WS-READ-COUNT
+                   END-IF
+               END-PERFORM
+               CLOSE RecordFile
+           END-IF.
+
+       END PROGRAM RECONCILE-FILE.
