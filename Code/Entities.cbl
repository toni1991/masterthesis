@@ -1,32 +1,288 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT HouseholdFile
+          ASSIGN TO "household.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-HOUSEHOLD-STATUS.
+       SELECT EntitiesControlFile
+          ASSIGN TO "entitiescontrol.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-ECF-STATUS.
+       SELECT BatchStatusFile
+          ASSIGN TO "batchstatus.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-BATCH-STATUS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD HouseholdFile.
+       01 HOUSEHOLD-RECORD.
+           05 HH-FIRSTNAME PIC X(6).
+           05 HH-SURNAME PIC X(6).
+           05 HH-PARTNER-IDX PIC 9(2).
+           05 HH-CHILD-COUNT PIC 9.
+           05 HH-CHILD-NAME OCCURS 9 TIMES PIC X(6).
+
+       FD EntitiesControlFile.
+       01 ENTITIES-CONTROL-RECORD.
+           05 EC-DIVORCE-IDX PIC 9(2).
+           05 EC-SEARCH-SURNAME PIC X(6).
+
+       FD BatchStatusFile.
+       COPY "BATCH-STATUS".
+
        WORKING-STORAGE SECTION.
-       01 PERSON OCCURS 6 TIMES INDEXED BY P-IDX.
+       01 WS-HOUSEHOLD-STATUS PIC X(2).
+       01 HH-EOF-SWITCH PIC X VALUE "N".
+           88 HH-EOF VALUE "Y".
+       01 WS-ECF-STATUS PIC X(2).
+       01 ECF-PRESENT-SWITCH PIC X VALUE "N".
+           88 ECF-PRESENT VALUE "Y".
+       01 WS-BATCH-STATUS-STATUS PIC X(2).
+       01 WS-PERSON-COUNT PIC 9(2) VALUE 0.
+       01 PERSON OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-PERSON-COUNT INDEXED BY P-IDX.
            05 FIRSTNAME PIC X(6).
            05 SURNAME PIC X(6).
-           05 PARTNER-IDX PIC 9.
+           05 PARTNER-IDX PIC 9(2).
+           05 CHILD-COUNT PIC 9.
+           05 CHILD-NAME OCCURS 9 TIMES INDEXED BY C-IDX PIC X(6).
+       01 WS-DIVORCE-IDX PIC 9(2).
+       01 WS-DIVORCE-PARTNER PIC 9(2).
+       01 WS-MARRIED-COUNT PIC 9(2).
+       01 WS-SINGLE-COUNT PIC 9(2).
+       01 WS-COUPLE-COUNT PIC 9(2).
+       01 WS-LINK-PARTNER PIC 9(2).
+       01 WS-SEARCH-SURNAME PIC X(6).
+       01 WS-LINE-COUNT PIC 9(3) VALUE 0.
+       01 WS-PAGE-COUNT PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(3) VALUE 20.
+       01 WS-RUN-DATE.
+           05 WS-RUN-CCYY PIC 9(4).
+           05 WS-RUN-MM PIC 9(2).
+           05 WS-RUN-DD PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
             PERFORM SET-PARTNER.
+            PERFORM VALIDATE-PARTNER-LINKS.
+            PERFORM READ-ENTITIES-CONTROL.
             PERFORM PRINT-PARTNER.
-            STOP RUN.
+            IF NOT ECF-PRESENT
+                DISPLAY "Person index to divorce (0 for none): "
+                ACCEPT WS-DIVORCE-IDX
+            END-IF.
+            IF WS-DIVORCE-IDX > 0
+                PERFORM REMOVE-PARTNER
+                PERFORM PRINT-PARTNER
+            END-IF.
+            PERFORM HOUSEHOLD-SUMMARY.
+            PERFORM HOUSEHOLD-DIRECTORY-REPORT.
+            PERFORM LOG-BATCH-STATUS.
+            GOBACK.
 
        SET-PARTNER SECTION.
-           MOVE "  Anna  Wolf4" TO PERSON(1).
-           MOVE "Hubert Mayer6" TO PERSON(2).
-           MOVE " Paula  Mutz5" TO PERSON(3).
-           MOVE "  Olaf  Wolf1" TO PERSON(4).
-           MOVE "Daniel  Mutz3" TO PERSON(5).
-           MOVE "Ursula Mayer2" TO PERSON(6).
+           MOVE 0 TO P-IDX.
+           MOVE 0 TO WS-PERSON-COUNT.
+           OPEN INPUT HouseholdFile.
+           IF WS-HOUSEHOLD-STATUS NOT = "00"
+               DISPLAY "Unable to open household.dat - status "
+                   WS-HOUSEHOLD-STATUS
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL HH-EOF OR P-IDX = 50
+                   READ HouseholdFile
+                       AT END SET HH-EOF TO TRUE
+                   END-READ
+                   IF NOT HH-EOF
+                       ADD 1 TO P-IDX
+                       MOVE P-IDX TO WS-PERSON-COUNT
+                       MOVE HH-FIRSTNAME TO FIRSTNAME(P-IDX)
+                       MOVE HH-SURNAME TO SURNAME(P-IDX)
+                       MOVE HH-PARTNER-IDX TO PARTNER-IDX(P-IDX)
+                       MOVE HH-CHILD-COUNT TO CHILD-COUNT(P-IDX)
+                       PERFORM VARYING C-IDX FROM 1 BY 1
+                               UNTIL C-IDX > HH-CHILD-COUNT
+                           MOVE HH-CHILD-NAME(C-IDX)
+                               TO CHILD-NAME(P-IDX, C-IDX)
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+               CLOSE HouseholdFile
+           END-IF.
+
+       READ-ENTITIES-CONTROL SECTION.
+           OPEN INPUT EntitiesControlFile.
+           IF WS-ECF-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ EntitiesControlFile
+                   AT END CONTINUE
+                   NOT AT END
+                       SET ECF-PRESENT TO TRUE
+                       MOVE EC-DIVORCE-IDX TO WS-DIVORCE-IDX
+                       MOVE EC-SEARCH-SURNAME TO WS-SEARCH-SURNAME
+               END-READ
+               CLOSE EntitiesControlFile
+           END-IF.
+
+       VALIDATE-PARTNER-LINKS SECTION.
+           PERFORM VARYING P-IDX FROM 1 BY 1
+                       UNTIL P-IDX > WS-PERSON-COUNT
+               IF PARTNER-IDX(P-IDX) NOT = 0
+                   IF PARTNER-IDX(P-IDX) = P-IDX
+                       DISPLAY "WARNING: " FIRSTNAME(P-IDX)" "
+                           SURNAME(P-IDX)" is linked as their own "
+                           "partner"
+                       MOVE 1 TO RETURN-CODE
+                   ELSE
+                       MOVE PARTNER-IDX(P-IDX) TO WS-LINK-PARTNER
+                       IF PARTNER-IDX(WS-LINK-PARTNER) NOT = P-IDX
+                           DISPLAY "WARNING: asymmetric partner link "
+                               "for " FIRSTNAME(P-IDX)" "SURNAME(P-IDX)
+                           MOVE 1 TO RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
 
        PRINT-PARTNER SECTION.
-           PERFORM VARYING P-IDX FROM 1 BY 1 UNTIL P-IDX = 6
-               DISPLAY FIRSTNAME(P-IDX)" "SURNAME(P-IDX)
-                   " is married with "
-                   FIRSTNAME(PARTNER-IDX(P-IDX))" "
-                   SURNAME(PARTNER-IDX(P-IDX))
+           IF NOT ECF-PRESENT
+               DISPLAY "Surname to search (blank for all): "
+               ACCEPT WS-SEARCH-SURNAME
+           END-IF.
+           PERFORM VARYING P-IDX FROM 1 BY 1
+                       UNTIL P-IDX > WS-PERSON-COUNT
+               IF WS-SEARCH-SURNAME = SPACES
+                       OR WS-SEARCH-SURNAME = SURNAME(P-IDX)
+                   IF PARTNER-IDX(P-IDX) = 0
+                       DISPLAY FIRSTNAME(P-IDX)" "SURNAME(P-IDX)
+                           " is not married"
+                   ELSE
+                       DISPLAY FIRSTNAME(P-IDX)" "SURNAME(P-IDX)
+                           " is married with "
+                           FIRSTNAME(PARTNER-IDX(P-IDX))" "
+                           SURNAME(PARTNER-IDX(P-IDX))
+                   END-IF
+                   IF CHILD-COUNT(P-IDX) > 0
+                       PERFORM VARYING C-IDX FROM 1 BY 1
+                               UNTIL C-IDX > CHILD-COUNT(P-IDX)
+                           DISPLAY "  child: " CHILD-NAME(P-IDX, C-IDX)
+                       END-PERFORM
+                   END-IF
+               END-IF
            END-PERFORM.
 
+       REMOVE-PARTNER SECTION.
+           IF WS-DIVORCE-IDX > WS-PERSON-COUNT
+               DISPLAY "Person index " WS-DIVORCE-IDX
+                   " does not exist."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE PARTNER-IDX(WS-DIVORCE-IDX) TO WS-DIVORCE-PARTNER
+               IF WS-DIVORCE-PARTNER = 0
+                   DISPLAY FIRSTNAME(WS-DIVORCE-IDX)" "
+                       SURNAME(WS-DIVORCE-IDX)" is not married."
+               ELSE
+                   MOVE 0 TO PARTNER-IDX(WS-DIVORCE-PARTNER)
+                   MOVE 0 TO PARTNER-IDX(WS-DIVORCE-IDX)
+                   DISPLAY "Removed partnership for "
+                       FIRSTNAME(WS-DIVORCE-IDX)" "
+                       SURNAME(WS-DIVORCE-IDX)
+               END-IF
+           END-IF.
+
+       HOUSEHOLD-SUMMARY SECTION.
+           MOVE 0 TO WS-MARRIED-COUNT.
+           MOVE 0 TO WS-SINGLE-COUNT.
+           PERFORM VARYING P-IDX FROM 1 BY 1
+                       UNTIL P-IDX > WS-PERSON-COUNT
+               IF PARTNER-IDX(P-IDX) = 0
+                   ADD 1 TO WS-SINGLE-COUNT
+               ELSE
+                   ADD 1 TO WS-MARRIED-COUNT
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-COUPLE-COUNT = WS-MARRIED-COUNT / 2.
+           DISPLAY " ".
+           DISPLAY "HOUSEHOLD SUMMARY".
+           DISPLAY "Married couples: " WS-COUPLE-COUNT.
+           DISPLAY "Single people: " WS-SINGLE-COUNT.
+
+       HOUSEHOLD-DIRECTORY-REPORT SECTION.
+           MOVE 0 TO WS-PAGE-COUNT.
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+           PERFORM VARYING P-IDX FROM 1 BY 1
+                       UNTIL P-IDX > WS-PERSON-COUNT
+               IF PARTNER-IDX(P-IDX) NOT = 0
+                       AND PARTNER-IDX(P-IDX) > P-IDX
+                   IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+                       PERFORM PRINT-DIRECTORY-HEADER
+                   END-IF
+                   DISPLAY "Household: " FIRSTNAME(P-IDX) " "
+                       SURNAME(P-IDX) " & "
+                       FIRSTNAME(PARTNER-IDX(P-IDX)) " "
+                       SURNAME(PARTNER-IDX(P-IDX))
+                   ADD 1 TO WS-LINE-COUNT
+                   IF CHILD-COUNT(P-IDX) > 0
+                       PERFORM VARYING C-IDX FROM 1 BY 1
+                               UNTIL C-IDX > CHILD-COUNT(P-IDX)
+                           DISPLAY "    child: "
+                               CHILD-NAME(P-IDX, C-IDX)
+                           ADD 1 TO WS-LINE-COUNT
+                       END-PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+               PERFORM PRINT-DIRECTORY-HEADER
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "Single people:".
+           ADD 2 TO WS-LINE-COUNT.
+           PERFORM VARYING P-IDX FROM 1 BY 1
+                       UNTIL P-IDX > WS-PERSON-COUNT
+               IF PARTNER-IDX(P-IDX) = 0
+                   IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+                       PERFORM PRINT-DIRECTORY-HEADER
+                   END-IF
+                   DISPLAY "Household: " FIRSTNAME(P-IDX) " "
+                       SURNAME(P-IDX)
+                   ADD 1 TO WS-LINE-COUNT
+                   IF CHILD-COUNT(P-IDX) > 0
+                       PERFORM VARYING C-IDX FROM 1 BY 1
+                               UNTIL C-IDX > CHILD-COUNT(P-IDX)
+                           DISPLAY "    child: "
+                               CHILD-NAME(P-IDX, C-IDX)
+                           ADD 1 TO WS-LINE-COUNT
+                       END-PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       PRINT-DIRECTORY-HEADER SECTION.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE 0 TO WS-LINE-COUNT.
+           DISPLAY " ".
+           DISPLAY "HOUSEHOLD DIRECTORY REPORT".
+           DISPLAY "Run date: " WS-RUN-CCYY "-" WS-RUN-MM "-" WS-RUN-DD
+               "   Page: " WS-PAGE-COUNT.
+           DISPLAY "---------------------------".
+
+       LOG-BATCH-STATUS SECTION.
+           MOVE "YOUR-PROGRAM-NAME" TO BS-PROGRAM-NAME.
+           MOVE "COMPLETE" TO BS-STATUS.
+           MOVE RETURN-CODE TO BS-RETURN-CODE.
+           OPEN EXTEND BatchStatusFile.
+           IF WS-BATCH-STATUS-STATUS = "35"
+               CLOSE BatchStatusFile
+               OPEN OUTPUT BatchStatusFile
+           END-IF.
+           WRITE BATCH-STATUS-RECORD.
+           CLOSE BatchStatusFile.
+
        END PROGRAM YOUR-PROGRAM-NAME.
