@@ -0,0 +1,23 @@
+       UPDATE-TRAILER-COUNT SECTION.
+           MOVE WS-TRAILER-KEY TO PERSON-ID.
+           READ RecordFile
+               INVALID KEY
+                   MOVE WS-TRAILER-KEY TO CONTROL-ID
+                   MOVE 1 TO CONTROL-COUNT
+                   WRITE CONTROL-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO CONTROL-COUNT
+                   REWRITE CONTROL-RECORD
+           END-READ.
+
+       DECREMENT-TRAILER-COUNT SECTION.
+           MOVE WS-TRAILER-KEY TO PERSON-ID.
+           READ RecordFile
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CONTROL-COUNT > 0
+                       SUBTRACT 1 FROM CONTROL-COUNT
+                   END-IF
+                   REWRITE CONTROL-RECORD
+           END-READ.
