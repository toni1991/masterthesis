@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGE-EXCEPTION-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RecordFile
+          ASSIGN TO "recordFile.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS PERSON-ID
+          FILE STATUS IS WS-FILE-STATUS.
+       SELECT BatchStatusFile
+          ASSIGN TO "batchstatus.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-BATCH-STATUS-STATUS.
+       SELECT AgeExceptionFile
+          ASSIGN TO "ageexceptions.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-AGE-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RecordFile.
+       COPY "PersonData".
+
+       FD BatchStatusFile.
+       COPY "BATCH-STATUS".
+
+       FD AgeExceptionFile.
+       01 AGE-EXCEPTION-RECORD.
+           05 AE-PERSON-ID PIC 9(6).
+           05 AE-FIRSTNAME PIC X(10).
+           05 AE-SURNAME PIC X(10).
+           05 AE-STORED-AGE PIC 9(3).
+           05 AE-COMPUTED-AGE PIC S9(4).
+           05 AE-DATE-OF-BIRTH PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-BATCH-STATUS-STATUS PIC X(2).
+       01 WS-AGE-EXCEPTION-STATUS PIC X(2).
+       COPY "TRAILER-KEY".
+       01 WS-MAX-PLAUSIBLE-AGE PIC 9(3) VALUE 120.
+       01 WS-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+       01 EOF-SWITCH PIC X VALUE "N".
+           88 EOF VALUE "Y".
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-CCYY PIC 9(4).
+           05 WS-CURRENT-MM PIC 9(2).
+           05 WS-CURRENT-DD PIC 9(2).
+       01 WS-DOB-CCYY PIC 9(4).
+       01 WS-DOB-MM PIC 9(2).
+       01 WS-DOB-DD PIC 9(2).
+       01 WS-COMPUTED-AGE PIC S9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "AGE PLAUSIBILITY EXCEPTION REPORT".
+           OPEN INPUT RecordFile.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No data available for this run."
+           ELSE
+               OPEN OUTPUT AgeExceptionFile
+               PERFORM UNTIL EOF
+                   READ RecordFile NEXT RECORD
+                       AT END SET EOF TO TRUE
+                   END-READ
+                   IF NOT EOF AND PERSON-ID NOT = WS-TRAILER-KEY
+                       PERFORM CHECK-AGE-PLAUSIBILITY
+                   END-IF
+               END-PERFORM
+               CLOSE RecordFile
+               CLOSE AgeExceptionFile
+           END-IF.
+           DISPLAY "Exceptions found: " WS-EXCEPTION-COUNT.
+           PERFORM LOG-BATCH-STATUS.
+           GOBACK.
+
+       CHECK-AGE-PLAUSIBILITY SECTION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE DATE-OF-BIRTH(1:4) TO WS-DOB-CCYY.
+           MOVE DATE-OF-BIRTH(5:2) TO WS-DOB-MM.
+           MOVE DATE-OF-BIRTH(7:2) TO WS-DOB-DD.
+           COMPUTE WS-COMPUTED-AGE = WS-CURRENT-CCYY - WS-DOB-CCYY.
+           IF WS-CURRENT-MM < WS-DOB-MM
+               OR (WS-CURRENT-MM = WS-DOB-MM AND
+                   WS-CURRENT-DD < WS-DOB-DD)
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           END-IF.
+           IF WS-COMPUTED-AGE < 0
+               OR WS-COMPUTED-AGE > WS-MAX-PLAUSIBLE-AGE
+               ADD 1 TO WS-EXCEPTION-COUNT
+               DISPLAY "EXCEPTION: PERSON-ID " PERSON-ID
+                   " Name: " SURNAME ", " FIRSTNAME
+               DISPLAY "    Stored AGE: " AGE
+                   " Computed AGE: " WS-COMPUTED-AGE
+                   " DOB: " DATE-OF-BIRTH
+               MOVE PERSON-ID TO AE-PERSON-ID
+               MOVE FIRSTNAME TO AE-FIRSTNAME
+               MOVE SURNAME TO AE-SURNAME
+               MOVE AGE TO AE-STORED-AGE
+               MOVE WS-COMPUTED-AGE TO AE-COMPUTED-AGE
+               MOVE DATE-OF-BIRTH TO AE-DATE-OF-BIRTH
+               WRITE AGE-EXCEPTION-RECORD
+           END-IF.
+
+       LOG-BATCH-STATUS SECTION.
+           MOVE "AGE-EXCEPTION-RPT" TO BS-PROGRAM-NAME.
+           MOVE "COMPLETE" TO BS-STATUS.
+           MOVE RETURN-CODE TO BS-RETURN-CODE.
+           OPEN EXTEND BatchStatusFile.
+           IF WS-BATCH-STATUS-STATUS = "35"
+               CLOSE BatchStatusFile
+               OPEN OUTPUT BatchStatusFile
+           END-IF.
+           WRITE BATCH-STATUS-RECORD.
+           CLOSE BatchStatusFile.
+
+       END PROGRAM AGE-EXCEPTION-REPORT.
