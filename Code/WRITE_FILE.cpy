@@ -1,7 +1,22 @@
        WRITE-FILE SECTION.
            DISPLAY "Write to file:".
-           OPEN EXTEND RecordFile.
-           DISPLAY "AGE FIRSTNAME SURNAME"
-           ACCEPT PERSON.
-           WRITE PERSON.
+           OPEN I-O RecordFile.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT RecordFile
+               CLOSE RecordFile
+               OPEN I-O RecordFile
+           END-IF.
+           DISPLAY "PERSON-ID: " WITH NO ADVANCING.
+           ACCEPT PERSON-ID.
+           DISPLAY "DATE OF BIRTH (CCYYMMDD): " WITH NO ADVANCING.
+           ACCEPT DATE-OF-BIRTH.
+           DISPLAY "FIRSTNAME: " WITH NO ADVANCING.
+           ACCEPT FIRSTNAME.
+           DISPLAY "SURNAME: " WITH NO ADVANCING.
+           ACCEPT SURNAME.
+           DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT OPERATOR-ID.
+           PERFORM WRITE-PERSON-RECORD.
            CLOSE RecordFile.
+
+       COPY "WRITE-PERSON".
