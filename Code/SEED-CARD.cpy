@@ -0,0 +1 @@
+       01 SEED-CARD-RECORD PIC 9(3).
