@@ -1,31 +1,99 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SWITCH-CASE-EVALUATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PopulationFile
+          ASSIGN TO "population.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-POPULATION-STATUS.
+       SELECT BatchStatusFile
+          ASSIGN TO "batchstatus.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-BATCH-STATUS-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD PopulationFile.
+       01 POPULATION-RECORD.
+           05 POP-AGE PIC 9(3).
+           05 POP-SEX PIC X(1).
+
+       FD BatchStatusFile.
+       COPY "BATCH-STATUS".
+
        WORKING-STORAGE SECTION.
+           01 WS-BATCH-STATUS-STATUS PIC X(2).
+           01 WS-POPULATION-STATUS PIC X(2).
            01 AGE PIC 9(3).
            01 SEX PIC X(1).
-                
+           01 POP-EOF-SWITCH PIC X VALUE "N".
+               88 POP-EOF VALUE "Y".
+           01 WS-UNDERAGE-BOY-COUNT PIC 9(6) VALUE 0.
+           01 WS-UNDERAGE-GIRL-COUNT PIC 9(6) VALUE 0.
+           01 WS-ADULT-MAN-COUNT PIC 9(6) VALUE 0.
+           01 WS-ADULT-WOMAN-COUNT PIC 9(6) VALUE 0.
+           01 WS-UNKNOWN-COUNT PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT AGE.
-           ACCEPT SEX.           
+           OPEN INPUT PopulationFile.
+           IF WS-POPULATION-STATUS NOT = "00"
+               DISPLAY "No data available for this run."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL POP-EOF
+                   READ PopulationFile
+                       AT END SET POP-EOF TO TRUE
+                   END-READ
+                   IF NOT POP-EOF
+                       MOVE POP-AGE TO AGE
+                       MOVE POP-SEX TO SEX
+                       PERFORM CLASSIFY-PERSON
+                   END-IF
+               END-PERFORM
+               CLOSE PopulationFile
+           END-IF.
+           PERFORM PRINT-REPORT.
+           PERFORM LOG-BATCH-STATUS.
+           GOBACK.
+
+       CLASSIFY-PERSON SECTION.
            EVALUATE AGE ALSO SEX
                 WHEN 0 THRU 17 ALSO "M"
                 WHEN 0 THRU 17 ALSO "m"
-                    DISPLAY "Underage boy"
+                    ADD 1 TO WS-UNDERAGE-BOY-COUNT
                 WHEN 0 THRU 17 ALSO "F"
                 WHEN 0 THRU 17 ALSO "f"
-                    DISPLAY "Underage girl"
+                    ADD 1 TO WS-UNDERAGE-GIRL-COUNT
                 WHEN 17 THRU 99 ALSO "M"
                 WHEN 17 THRU 99 ALSO "m"
-                    DISPLAY "Adult man"
+                    ADD 1 TO WS-ADULT-MAN-COUNT
                 WHEN 17 THRU 99 ALSO "F"
                 WHEN 17 THRU 99 ALSO "f"
-                    DISPLAY "Adult woman"
+                    ADD 1 TO WS-ADULT-WOMAN-COUNT
                 WHEN OTHER
-                    DISPLAY "Unknown age or gender"
+                    ADD 1 TO WS-UNKNOWN-COUNT
            END-EVALUATE.
-           STOP RUN.
 
-       END PROGRAM SWITCH-CASE-EVALUATE.
\ No newline at end of file
+       PRINT-REPORT SECTION.
+           DISPLAY "POPULATION REPORT".
+           DISPLAY "Underage boys:  " WS-UNDERAGE-BOY-COUNT.
+           DISPLAY "Underage girls: " WS-UNDERAGE-GIRL-COUNT.
+           DISPLAY "Adult men:      " WS-ADULT-MAN-COUNT.
+           DISPLAY "Adult women:    " WS-ADULT-WOMAN-COUNT.
+           DISPLAY "Unknown/other:  " WS-UNKNOWN-COUNT.
+
+       LOG-BATCH-STATUS SECTION.
+           MOVE "SWITCH-CASE-EVAL" TO BS-PROGRAM-NAME.
+           MOVE "COMPLETE" TO BS-STATUS.
+           MOVE RETURN-CODE TO BS-RETURN-CODE.
+           OPEN EXTEND BatchStatusFile.
+           IF WS-BATCH-STATUS-STATUS = "35"
+               CLOSE BatchStatusFile
+               OPEN OUTPUT BatchStatusFile
+           END-IF.
+           WRITE BATCH-STATUS-RECORD.
+           CLOSE BatchStatusFile.
+
+       END PROGRAM SWITCH-CASE-EVALUATE.
