@@ -1,7 +1,15 @@
        01  ERROR-MESSAGES.
            05 MSG PIC X(20) OCCURS 3 TIMES INDEXED BY MSG-INDEX.
-           
+           05 MSG-SEVERITY PIC X(1) OCCURS 3 TIMES INDEXED BY SEV-INDEX.
+               88 SEV-INFO VALUE "I".
+               88 SEV-WARNING VALUE "W".
+               88 SEV-ERROR VALUE "E".
+               88 SEV-CRITICAL VALUE "C".
+
        01  ERROR-MESSAGES-INIT-VALUES.
            05 ERROR-1 PIC X(20) VALUE "Error 1 occured".
            05 ERROR-2 PIC X(20) VALUE "Error 2 occured".
            05 ERROR-3 PIC X(20) VALUE "Error 3 occured".
+           05 SEVERITY-1 PIC X(1) VALUE "E".
+           05 SEVERITY-2 PIC X(1) VALUE "E".
+           05 SEVERITY-3 PIC X(1) VALUE "C".
