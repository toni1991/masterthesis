@@ -0,0 +1,12 @@
+       01  PERSON.
+           05 PERSON-ID PIC 9(6).
+           05 DATE-OF-BIRTH PIC 9(8).
+           05 AGE PIC 9(3).
+           05 FIRSTNAME PIC X(10).
+           05 SURNAME PIC X(10).
+           05 OPERATOR-ID PIC X(8).
+           05 WRITE-TIMESTAMP PIC 9(14).
+       01  CONTROL-RECORD REDEFINES PERSON.
+           05 CONTROL-ID PIC 9(6).
+           05 CONTROL-COUNT PIC 9(6).
+           05 FILLER PIC X(47).
