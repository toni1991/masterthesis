@@ -1,11 +1,86 @@
        READ-FILE SECTION.
            DISPLAY "Read from file:".
+           MOVE 0 TO WS-RECORD-COUNT.
+           MOVE 0 TO WS-EXPECTED-COUNT.
+           MOVE 0 TO WS-CHECKPOINT-COUNTER.
+           PERFORM LOAD-CHECKPOINT.
            OPEN INPUT RecordFile.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No data available for this run."
+               SET EOF TO TRUE
+           ELSE
+               SET RECORDFILE-OPEN TO TRUE
+               IF WS-CHECKPOINT-ID > 0
+                   DISPLAY "Resuming after PERSON-ID " WS-CHECKPOINT-ID
+                   MOVE WS-CHECKPOINT-ID TO PERSON-ID
+                   START RecordFile KEY IS > PERSON-ID
+                       INVALID KEY SET EOF TO TRUE
+                   END-START
+               END-IF
+           END-IF.
            PERFORM UNTIL EOF
-               READ RecordFile AT END SET EOF TO TRUE
+               READ RecordFile NEXT RECORD
+                   AT END SET EOF TO TRUE
                END-READ
                IF EOF EXIT PERFORM CYCLE
                END-IF
-               DISPLAY "Age: " AGE SPACE "Name: " SURNAME ", " FIRSTNAME
+               IF PERSON-ID = WS-TRAILER-KEY
+                   MOVE CONTROL-COUNT TO WS-EXPECTED-COUNT
+               ELSE
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM COMPUTE-AGE
+                   DISPLAY "Age: " AGE SPACE "Name: " SURNAME ", "
+                       FIRSTNAME
+                   ADD 1 TO WS-CHECKPOINT-COUNTER
+                   IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+                       PERFORM SAVE-CHECKPOINT
+                       MOVE 0 TO WS-CHECKPOINT-COUNTER
+                   END-IF
+               END-IF
            END-PERFORM.
-           CLOSE RecordFile.
+           IF RECORDFILE-OPEN
+               CLOSE RecordFile
+           END-IF.
+           PERFORM CHECK-RECORD-COUNT.
+           PERFORM CLEAR-CHECKPOINT.
+
+       LOAD-CHECKPOINT SECTION.
+           MOVE 0 TO WS-CHECKPOINT-ID.
+           OPEN INPUT CheckpointFile.
+           IF WS-CHECKPOINT-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ CheckpointFile
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-PERSON-ID TO WS-CHECKPOINT-ID
+                       MOVE CHECKPOINT-RECORD-COUNT TO WS-RECORD-COUNT
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       SAVE-CHECKPOINT SECTION.
+           MOVE PERSON-ID TO CHECKPOINT-PERSON-ID.
+           MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD-COUNT.
+           OPEN OUTPUT CheckpointFile.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CheckpointFile.
+
+       CLEAR-CHECKPOINT SECTION.
+           MOVE 0 TO CHECKPOINT-PERSON-ID.
+           MOVE 0 TO CHECKPOINT-RECORD-COUNT.
+           OPEN OUTPUT CheckpointFile.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CheckpointFile.
+
+       CHECK-RECORD-COUNT SECTION.
+           IF WS-EXPECTED-COUNT = 0
+               DISPLAY "No trailer count on file; skipping check."
+           ELSE
+               IF WS-RECORD-COUNT = WS-EXPECTED-COUNT
+                   DISPLAY "Record count OK: " WS-RECORD-COUNT
+               ELSE
+                   DISPLAY "WARNING: record count mismatch - expected "
+                       WS-EXPECTED-COUNT " but read " WS-RECORD-COUNT
+               END-IF
+           END-IF.
