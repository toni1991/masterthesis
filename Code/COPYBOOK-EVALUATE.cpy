@@ -0,0 +1,6 @@
+           EVALUATE TRUE
+               WHEN VAR >= MIN-BOUND AND VAR <= MAX-BOUND
+                   DISPLAY "Valid input: " VAR
+               WHEN OTHER
+                   DISPLAY "Invalid input: " VAR
+           END-EVALUATE.
