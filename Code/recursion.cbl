@@ -1,25 +1,53 @@
             IDENTIFICATION DIVISION.
             PROGRAM-ID. FACULTY RECURSIVE.
-            
+
             DATA DIVISION.
             WORKING-STORAGE SECTION.
-               01 WS-NUMBER PIC 9(4) VALUE 5.
-               01 WS-PRODUCT PIC 9(4) VALUE 0.
+               01 WS-PRODUCT PIC 9(18) VALUE 0.
+               01 WS-NEXT-NUMBER PIC 9(4).
+               01 WS-TOP-CALL-SWITCH PIC X VALUE "Y".
+                   88 WS-TOP-CALL VALUE "Y".
+               01 WS-OVERFLOW-SWITCH PIC X VALUE "N".
+                   88 WS-OVERFLOW VALUE "Y".
             LOCAL-STORAGE SECTION.
                01 LS-NUMBER PIC 9(4).
-               
-            PROCEDURE DIVISION.
-                IF WS-NUMBER = 0
+               01 LS-IS-TOP PIC X.
+
+            LINKAGE SECTION.
+               01 LS-INPUT-NUMBER PIC 9(4).
+               01 LS-RESULT PIC 9(18).
+               01 LS-OVERFLOW-FLAG PIC X.
+                   88 LS-OVERFLOW VALUE "Y".
+                   88 LS-NO-OVERFLOW VALUE "N".
+
+            PROCEDURE DIVISION USING LS-INPUT-NUMBER LS-RESULT
+                    LS-OVERFLOW-FLAG.
+                MOVE WS-TOP-CALL-SWITCH TO LS-IS-TOP.
+                MOVE "N" TO WS-TOP-CALL-SWITCH.
+                IF LS-INPUT-NUMBER = 0
                     MOVE 1 TO WS-PRODUCT
                 ELSE
-                    MOVE WS-NUMBER TO LS-NUMBER
-                    COMPUTE WS-NUMBER = WS-NUMBER - 1
-                    CALL "FACULTY"
+                    MOVE LS-INPUT-NUMBER TO LS-NUMBER
+                    COMPUTE WS-NEXT-NUMBER = LS-INPUT-NUMBER - 1
+                    CALL "FACULTY" USING WS-NEXT-NUMBER LS-RESULT
+                        LS-OVERFLOW-FLAG
                     COMPUTE WS-PRODUCT = LS-NUMBER * WS-PRODUCT
+                        ON SIZE ERROR
+                            SET WS-OVERFLOW TO TRUE
+                    END-COMPUTE
                 END-IF.
-                IF LS-NUMBER = 5
-                   DISPLAY WS-PRODUCT
+                IF LS-IS-TOP = "Y"
+                   IF WS-OVERFLOW
+                       DISPLAY "Factorial result exceeds"
+                           " WS-PRODUCT size"
+                       MOVE 0 TO LS-RESULT
+                       SET LS-OVERFLOW TO TRUE
+                   ELSE
+                       DISPLAY WS-PRODUCT
+                       MOVE WS-PRODUCT TO LS-RESULT
+                       SET LS-NO-OVERFLOW TO TRUE
+                   END-IF
                 END-IF.
                 GOBACK.
-                    
-            END PROGRAM FACULTY.
\ No newline at end of file
+
+            END PROGRAM FACULTY.
