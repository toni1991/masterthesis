@@ -0,0 +1,21 @@
+//BATCHRUN JOB (ACCT),'BATCH STREAM',CLASS=A,MSGCLASS=A,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs FILES, ENTITIES, and the population classification
+//* report as a single batch stream. Each step is COND-chained
+//* off the prior step so a non-zero return code stops the run.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=FILES
+//STEPLIB  DD DSN=BATCH.LOAD.LIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP020  EXEC PGM=YOUR-PROGRAM-NAME,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=BATCH.LOAD.LIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP030  EXEC PGM=SWITCH-CASE-EVALUATE,COND=(0,NE,STEP020)
+//STEPLIB  DD DSN=BATCH.LOAD.LIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
