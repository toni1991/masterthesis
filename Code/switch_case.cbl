@@ -1,51 +1,200 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SWTICH-CASE-EVALUATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT HouseholdFile
+          ASSIGN TO "household.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-HOUSEHOLD-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD HouseholdFile.
+       01 HOUSEHOLD-RECORD.
+           05 HH-FIRSTNAME PIC X(6).
+           05 HH-SURNAME PIC X(6).
+           05 HH-PARTNER-IDX PIC 9.
+           05 HH-CHILD-COUNT PIC 9.
+           05 HH-CHILD-NAME OCCURS 3 TIMES PIC X(6).
+
        WORKING-STORAGE SECTION.
            01 AGE PIC 9(3).
-              88 IS-UNDERAGE VALUE 0 THRU 17.
-              88 IS-ADULT VALUE 18 THRU 999.
            01 SEX PIC X(1).
               88 IS-MALE VALUE "M".
               88 IS-FEMALE VALUE "F".
+           01 MARITAL-STATUS PIC X(1).
+              88 IS-MARRIED VALUE "M".
+              88 IS-SINGLE VALUE "S".
            01 DISPLAY-MESSAGE PIC X(30) VALUE SPACES.
-                
+           01 WS-ADULT-AGE-CUTOFF PIC 9(3) VALUE 18.
+           01 WS-UNDERAGE-MAX PIC 9(3).
+           01 WS-MORE-RECORDS PIC X VALUE "Y".
+               88 MORE-RECORDS VALUE "Y" "y".
+           01 WS-UNDERAGE-MARRIED-BOY-COUNT PIC 9(6) VALUE 0.
+           01 WS-UNDERAGE-SINGLE-BOY-COUNT PIC 9(6) VALUE 0.
+           01 WS-UNDERAGE-MARRIED-GIRL-COUNT PIC 9(6) VALUE 0.
+           01 WS-UNDERAGE-SINGLE-GIRL-COUNT PIC 9(6) VALUE 0.
+           01 WS-MARRIED-MAN-COUNT PIC 9(6) VALUE 0.
+           01 WS-SINGLE-MAN-COUNT PIC 9(6) VALUE 0.
+           01 WS-MARRIED-WOMAN-COUNT PIC 9(6) VALUE 0.
+           01 WS-SINGLE-WOMAN-COUNT PIC 9(6) VALUE 0.
+           01 WS-UNKNOWN-COUNT PIC 9(6) VALUE 0.
+           01 WS-E1-UNDERAGE-MARRIED-BOY-COUNT PIC 9(6) VALUE 0.
+           01 WS-E1-UNDERAGE-SINGLE-BOY-COUNT PIC 9(6) VALUE 0.
+           01 WS-E1-UNDERAGE-MARRIED-GIRL-COUNT PIC 9(6) VALUE 0.
+           01 WS-E1-UNDERAGE-SINGLE-GIRL-COUNT PIC 9(6) VALUE 0.
+           01 WS-E1-MARRIED-MAN-COUNT PIC 9(6) VALUE 0.
+           01 WS-E1-SINGLE-MAN-COUNT PIC 9(6) VALUE 0.
+           01 WS-E1-MARRIED-WOMAN-COUNT PIC 9(6) VALUE 0.
+           01 WS-E1-SINGLE-WOMAN-COUNT PIC 9(6) VALUE 0.
+           01 WS-E1-UNKNOWN-COUNT PIC 9(6) VALUE 0.
+           01 WS-HOUSEHOLD-STATUS PIC X(2).
+           01 WS-HOUSEHOLD-PRESENT-SWITCH PIC X VALUE "N".
+               88 HOUSEHOLD-PRESENT VALUE "Y".
+           01 HH-EOF-SWITCH PIC X VALUE "N".
+               88 HH-EOF VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT AGE.
-           ACCEPT SEX.           
-           PERFORM EVALUATE-1.
-      *    PERFORM EVALUATE-2.
-           DISPLAY DISPLAY-MESSAGE.
+           DISPLAY "Adult age cutoff [18]: " WITH NO ADVANCING.
+           ACCEPT WS-ADULT-AGE-CUTOFF.
+           COMPUTE WS-UNDERAGE-MAX = WS-ADULT-AGE-CUTOFF - 1.
+           PERFORM OPEN-HOUSEHOLD-FILE.
+           PERFORM UNTIL NOT MORE-RECORDS
+               ACCEPT AGE
+               ACCEPT SEX
+               IF HOUSEHOLD-PRESENT
+                   PERFORM READ-MARITAL-STATUS
+               ELSE
+                   ACCEPT MARITAL-STATUS
+               END-IF
+               PERFORM EVALUATE-1
+               PERFORM EVALUATE-2
+               DISPLAY DISPLAY-MESSAGE
+               DISPLAY "Another record? (Y/N): " WITH NO ADVANCING
+               ACCEPT WS-MORE-RECORDS
+           END-PERFORM.
+           IF HOUSEHOLD-PRESENT
+               CLOSE HouseholdFile
+           END-IF.
+           PERFORM PRINT-BUCKET-TOTALS.
            STOP RUN.
 
+       OPEN-HOUSEHOLD-FILE SECTION.
+           OPEN INPUT HouseholdFile.
+           IF WS-HOUSEHOLD-STATUS = "00"
+               SET HOUSEHOLD-PRESENT TO TRUE
+           END-IF.
+
+       READ-MARITAL-STATUS SECTION.
+           READ HouseholdFile
+               AT END
+                   CLOSE HouseholdFile
+                   OPEN INPUT HouseholdFile
+                   READ HouseholdFile
+                       AT END SET HH-EOF TO TRUE
+                   END-READ
+           END-READ.
+           IF HH-PARTNER-IDX = 0
+               MOVE "S" TO MARITAL-STATUS
+           ELSE
+               MOVE "M" TO MARITAL-STATUS
+           END-IF.
+
        EVALUATE-1.
-           EVALUATE TRUE ALSO TRUE
-                WHEN IS-UNDERAGE ALSO IS-MALE
-                    MOVE "Underage boy" TO DISPLAY-MESSAGE
-                WHEN AGE < 18 ALSO SEX = "F"
-                    MOVE "Underage girl" TO DISPLAY-MESSAGE
-                WHEN IS-ADULT ALSO IS-MALE
-                    MOVE "Adult man" TO DISPLAY-MESSAGE
-                WHEN AGE >= 18 ALSO SEX = "F"
-                    MOVE "Adult woman" TO DISPLAY-MESSAGE
+           EVALUATE TRUE ALSO TRUE ALSO TRUE
+                WHEN AGE < WS-ADULT-AGE-CUTOFF ALSO IS-MALE
+                        ALSO IS-MARRIED
+                    MOVE "Underage married boy" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-E1-UNDERAGE-MARRIED-BOY-COUNT
+                WHEN AGE < WS-ADULT-AGE-CUTOFF ALSO IS-MALE
+                        ALSO IS-SINGLE
+                    MOVE "Underage single boy" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-E1-UNDERAGE-SINGLE-BOY-COUNT
+                WHEN AGE < WS-ADULT-AGE-CUTOFF ALSO SEX = "F"
+                        ALSO IS-MARRIED
+                    MOVE "Underage married girl" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-E1-UNDERAGE-MARRIED-GIRL-COUNT
+                WHEN AGE < WS-ADULT-AGE-CUTOFF ALSO SEX = "F"
+                        ALSO IS-SINGLE
+                    MOVE "Underage single girl" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-E1-UNDERAGE-SINGLE-GIRL-COUNT
+                WHEN AGE >= WS-ADULT-AGE-CUTOFF ALSO IS-MALE
+                        ALSO IS-MARRIED
+                    MOVE "Married adult man" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-E1-MARRIED-MAN-COUNT
+                WHEN AGE >= WS-ADULT-AGE-CUTOFF ALSO IS-MALE
+                        ALSO IS-SINGLE
+                    MOVE "Single adult man" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-E1-SINGLE-MAN-COUNT
+                WHEN AGE >= WS-ADULT-AGE-CUTOFF ALSO SEX = "F"
+                        ALSO IS-MARRIED
+                    MOVE "Married adult woman" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-E1-MARRIED-WOMAN-COUNT
+                WHEN AGE >= WS-ADULT-AGE-CUTOFF ALSO SEX = "F"
+                        ALSO IS-SINGLE
+                    MOVE "Single adult woman" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-E1-SINGLE-WOMAN-COUNT
                 WHEN OTHER
                     MOVE "Unknown age or gender." TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-E1-UNKNOWN-COUNT
            END-EVALUATE.
 
        EVALUATE-2.
-           EVALUATE AGE ALSO SEX
-                WHEN 0 THRU 17 ALSO "M"
-                    MOVE "Underage boy" TO DISPLAY-MESSAGE
-                WHEN 0 THRU 17 ALSO "F"
-                    MOVE "Underage girl" TO DISPLAY-MESSAGE
-                WHEN 17 THRU 999 ALSO "M"
-                    MOVE "Adult man" TO DISPLAY-MESSAGE
-                WHEN 17 THRU 999 ALSO "F"
-                    MOVE "Adult woman" TO DISPLAY-MESSAGE
+           EVALUATE AGE ALSO SEX ALSO MARITAL-STATUS
+                WHEN 0 THRU WS-UNDERAGE-MAX ALSO "M" ALSO "M"
+                    MOVE "Underage married boy" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-UNDERAGE-MARRIED-BOY-COUNT
+                WHEN 0 THRU WS-UNDERAGE-MAX ALSO "M" ALSO "S"
+                    MOVE "Underage single boy" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-UNDERAGE-SINGLE-BOY-COUNT
+                WHEN 0 THRU WS-UNDERAGE-MAX ALSO "F" ALSO "M"
+                    MOVE "Underage married girl" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-UNDERAGE-MARRIED-GIRL-COUNT
+                WHEN 0 THRU WS-UNDERAGE-MAX ALSO "F" ALSO "S"
+                    MOVE "Underage single girl" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-UNDERAGE-SINGLE-GIRL-COUNT
+                WHEN WS-ADULT-AGE-CUTOFF THRU 999 ALSO "M" ALSO "M"
+                    MOVE "Married adult man" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-MARRIED-MAN-COUNT
+                WHEN WS-ADULT-AGE-CUTOFF THRU 999 ALSO "M" ALSO "S"
+                    MOVE "Single adult man" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-SINGLE-MAN-COUNT
+                WHEN WS-ADULT-AGE-CUTOFF THRU 999 ALSO "F" ALSO "M"
+                    MOVE "Married adult woman" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-MARRIED-WOMAN-COUNT
+                WHEN WS-ADULT-AGE-CUTOFF THRU 999 ALSO "F" ALSO "S"
+                    MOVE "Single adult woman" TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-SINGLE-WOMAN-COUNT
                 WHEN OTHER
                     MOVE "Unknown age or gender." TO DISPLAY-MESSAGE
+                    ADD 1 TO WS-UNKNOWN-COUNT
            END-EVALUATE.
 
+       PRINT-BUCKET-TOTALS SECTION.
+           DISPLAY "BUCKET TOTALS          EVALUATE-1  EVALUATE-2".
+           DISPLAY "Underage married boys: "
+               WS-E1-UNDERAGE-MARRIED-BOY-COUNT "  "
+               WS-UNDERAGE-MARRIED-BOY-COUNT.
+           DISPLAY "Underage single boys:  "
+               WS-E1-UNDERAGE-SINGLE-BOY-COUNT "  "
+               WS-UNDERAGE-SINGLE-BOY-COUNT.
+           DISPLAY "Underage married girls:"
+               WS-E1-UNDERAGE-MARRIED-GIRL-COUNT "  "
+               WS-UNDERAGE-MARRIED-GIRL-COUNT.
+           DISPLAY "Underage single girls: "
+               WS-E1-UNDERAGE-SINGLE-GIRL-COUNT "  "
+               WS-UNDERAGE-SINGLE-GIRL-COUNT.
+           DISPLAY "Married men:           "
+               WS-E1-MARRIED-MAN-COUNT "  " WS-MARRIED-MAN-COUNT.
+           DISPLAY "Single men:            "
+               WS-E1-SINGLE-MAN-COUNT "  " WS-SINGLE-MAN-COUNT.
+           DISPLAY "Married women:         "
+               WS-E1-MARRIED-WOMAN-COUNT "  " WS-MARRIED-WOMAN-COUNT.
+           DISPLAY "Single women:          "
+               WS-E1-SINGLE-WOMAN-COUNT "  " WS-SINGLE-WOMAN-COUNT.
+           DISPLAY "Unknown/other:         "
+               WS-E1-UNKNOWN-COUNT "  " WS-UNKNOWN-COUNT.
+
        END PROGRAM SWTICH-CASE-EVALUATE.
