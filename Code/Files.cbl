@@ -3,30 +3,258 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT RecordFile 
-          ASSIGN TO "recordFile.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RecordFile
+          ASSIGN TO "recordFile.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS PERSON-ID
+          FILE STATUS IS WS-FILE-STATUS.
+       SELECT CheckpointFile
+          ASSIGN TO "readfile.ckpt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CHECKPOINT-STATUS.
+       SELECT ControlCardFile
+          ASSIGN TO "controlcard.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CONTROL-STATUS.
+       SELECT BatchStatusFile
+          ASSIGN TO "batchstatus.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-BATCH-STATUS-STATUS.
+       SELECT WriteLogFile
+          ASSIGN TO "writecount.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-WRITE-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD RecordFile.
        COPY "PersonData".
-           
+
+       FD CheckpointFile.
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-PERSON-ID PIC 9(6).
+           05 CHECKPOINT-RECORD-COUNT PIC 9(6).
+
+       FD BatchStatusFile.
+       COPY "BATCH-STATUS".
+
+       FD WriteLogFile.
+       COPY "WRITE-LOG".
+
+       FD ControlCardFile.
+       01 CONTROL-CARD-RECORD.
+           05 CC-FUNCTION PIC X.
+           05 CC-LOOKUP-ID PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-WRITE-LOG-STATUS PIC X(2).
+       01 WS-BATCH-STATUS-STATUS PIC X(2).
+       01 WS-CONTROL-STATUS PIC X(2).
+       01 WS-CONTROL-CARD-SWITCH PIC X VALUE "N".
+           88 CONTROL-CARD-PRESENT VALUE "Y".
+       01 WS-CHECKPOINT-STATUS PIC X(2).
+       01 WS-CHECKPOINT-ID PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 5.
+       01 WS-CHECKPOINT-COUNTER PIC 9(4) VALUE 0.
+       01 WS-FILE-STATUS PIC X(2).
+       01 EOF-SWITCH PIC X VALUE "N".
+           88 EOF VALUE "Y".
+       01 WS-RECORDFILE-OPEN-SWITCH PIC X VALUE "N".
+           88 RECORDFILE-OPEN VALUE "Y".
+       01 WS-LOOKUP-ID PIC 9(6).
+       COPY "TRAILER-KEY".
+       01 WS-RECORD-COUNT PIC 9(6) VALUE 0.
+       01 WS-EXPECTED-COUNT PIC 9(6) VALUE 0.
+       01 WS-DUP-ID PIC 9(6).
+       01 WS-DUP-DOB PIC 9(8).
+       01 WS-DUP-AGE PIC 9(3).
+       01 WS-DUP-FIRSTNAME PIC X(10).
+       01 WS-DUP-SURNAME PIC X(10).
+       01 WS-DUP-SWITCH PIC X VALUE "N".
+           88 DUPLICATE-FOUND VALUE "Y".
+       01 WS-DUP-OPERATOR-ID PIC X(8).
+       01 WS-DUP-TIMESTAMP PIC 9(14).
+       01 WS-WRITE-RESULT PIC X VALUE "N".
+           88 WRITE-SUCCEEDED VALUE "Y".
+       01 WS-STAMP-DATE PIC 9(8).
+       01 WS-STAMP-TIME PIC 9(8).
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-CCYY PIC 9(4).
+           05 WS-CURRENT-MM PIC 9(2).
+           05 WS-CURRENT-DD PIC 9(2).
+       01 WS-DOB-CCYY PIC 9(4).
+       01 WS-DOB-MM PIC 9(2).
+       01 WS-DOB-DD PIC 9(2).
+       01 WS-COMPUTED-AGE PIC 9(3).
+       01 WS-FUNCTION PIC X.
+           88 FN-READ VALUE "R" "r".
+           88 FN-WRITE VALUE "W" "w".
+           88 FN-UPDATE VALUE "U" "u".
+           88 FN-DELETE VALUE "D" "d".
+           88 FN-LOOKUP VALUE "L" "l".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM READ-FILE.
-       
-       READ-FILE SECTION.
-           OPEN INPUT RecordFile.   
-           PERFORM UNTIL EOF
+            PERFORM READ-CONTROL-CARD.
+            IF NOT CONTROL-CARD-PRESENT
+                DISPLAY "Function (R=Read,W=Write,U=Update,D=Delete,"
+                    "L=Lookup): " WITH NO ADVANCING
+                ACCEPT WS-FUNCTION
+            END-IF.
+            EVALUATE TRUE
+                WHEN FN-READ PERFORM READ-FILE
+                WHEN FN-WRITE PERFORM WRITE-FILE
+                WHEN FN-UPDATE PERFORM UPDATE-FILE
+                WHEN FN-DELETE PERFORM DELETE-FILE
+                WHEN FN-LOOKUP PERFORM LOOKUP-PERSON
+                WHEN OTHER
+                    DISPLAY "Unknown function code."
+                    MOVE 1 TO RETURN-CODE
+            END-EVALUATE.
+            PERFORM LOG-BATCH-STATUS.
+            GOBACK.
+
+       LOG-BATCH-STATUS SECTION.
+           MOVE "FILES" TO BS-PROGRAM-NAME.
+           MOVE "COMPLETE" TO BS-STATUS.
+           MOVE RETURN-CODE TO BS-RETURN-CODE.
+           OPEN EXTEND BatchStatusFile.
+           IF WS-BATCH-STATUS-STATUS = "35"
+               CLOSE BatchStatusFile
+               OPEN OUTPUT BatchStatusFile
+           END-IF.
+           WRITE BATCH-STATUS-RECORD.
+           CLOSE BatchStatusFile.
+
+       READ-CONTROL-CARD SECTION.
+           MOVE "N" TO WS-CONTROL-CARD-SWITCH.
+           OPEN INPUT ControlCardFile.
+           IF WS-CONTROL-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ ControlCardFile
+                   AT END CONTINUE
+                   NOT AT END
+                       SET CONTROL-CARD-PRESENT TO TRUE
+                       MOVE CC-FUNCTION TO WS-FUNCTION
+                       MOVE CC-LOOKUP-ID TO WS-LOOKUP-ID
+                       DISPLAY "Control card read: function "
+                           WS-FUNCTION
+               END-READ
+               CLOSE ControlCardFile
+           END-IF.
+
+       COPY "READ_FILE".
+
+       COPY "WRITE_FILE".
+
+       COPY "TRAILER-COUNT".
+
+       COMPUTE-AGE SECTION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE DATE-OF-BIRTH(1:4) TO WS-DOB-CCYY.
+           MOVE DATE-OF-BIRTH(5:2) TO WS-DOB-MM.
+           MOVE DATE-OF-BIRTH(7:2) TO WS-DOB-DD.
+           COMPUTE WS-COMPUTED-AGE = WS-CURRENT-CCYY - WS-DOB-CCYY.
+           IF WS-CURRENT-MM < WS-DOB-MM
+               OR (WS-CURRENT-MM = WS-DOB-MM AND
+                   WS-CURRENT-DD < WS-DOB-DD)
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           END-IF.
+           MOVE WS-COMPUTED-AGE TO AGE.
+
+       UPDATE-FILE SECTION.
+           IF NOT CONTROL-CARD-PRESENT
+               DISPLAY "PERSON-ID to update: " WITH NO ADVANCING
+               ACCEPT WS-LOOKUP-ID
+           END-IF.
+           OPEN I-O RecordFile.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No data available for this run."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE WS-LOOKUP-ID TO PERSON-ID
+               READ RecordFile
+                   INVALID KEY
+                       DISPLAY "No person on file with ID "
+                           WS-LOOKUP-ID
+                       MOVE 1 TO RETURN-CODE
+                   NOT INVALID KEY
+                       DISPLAY "Current: Age: " AGE
+                       DISPLAY "Name: " SURNAME ", " FIRSTNAME
+                       DISPLAY "New DATE-OF-BIRTH FIRSTNAME SURNAME: "
+                       ACCEPT DATE-OF-BIRTH
+                       ACCEPT FIRSTNAME
+                       ACCEPT SURNAME
+                       PERFORM COMPUTE-AGE
+                       REWRITE PERSON
+                           INVALID KEY
+                               DISPLAY "Update failed for PERSON-ID "
+                                   WS-LOOKUP-ID
+                               MOVE 1 TO RETURN-CODE
+                       END-REWRITE
+               END-READ
+               CLOSE RecordFile
+           END-IF.
+
+       DELETE-FILE SECTION.
+           IF NOT CONTROL-CARD-PRESENT
+               DISPLAY "PERSON-ID to delete: " WITH NO ADVANCING
+               ACCEPT WS-LOOKUP-ID
+           END-IF.
+           OPEN I-O RecordFile.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No data available for this run."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE WS-LOOKUP-ID TO PERSON-ID
+               DELETE RecordFile
+                   INVALID KEY
+                       DISPLAY "No person on file with ID "
+                           WS-LOOKUP-ID
+                       MOVE 1 TO RETURN-CODE
+                   NOT INVALID KEY
+                       DISPLAY "PERSON-ID " WS-LOOKUP-ID " deleted."
+                       PERFORM DECREMENT-TRAILER-COUNT
+                       MOVE WS-LOOKUP-ID TO WL-PERSON-ID
+                       PERFORM LOG-DELETE-COUNT
+               END-DELETE
+               CLOSE RecordFile
+           END-IF.
+
+       LOG-DELETE-COUNT SECTION.
+           MOVE -1 TO WL-DELTA.
+           OPEN EXTEND WriteLogFile.
+           IF WS-WRITE-LOG-STATUS = "35"
+               CLOSE WriteLogFile
+               OPEN OUTPUT WriteLogFile
+           END-IF.
+           WRITE WRITE-LOG-RECORD.
+           CLOSE WriteLogFile.
+
+       LOOKUP-PERSON SECTION.
+           IF NOT CONTROL-CARD-PRESENT
+               DISPLAY "Look up PERSON-ID: " WITH NO ADVANCING
+               ACCEPT WS-LOOKUP-ID
+           END-IF.
+           OPEN INPUT RecordFile.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No data available for this run."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE WS-LOOKUP-ID TO PERSON-ID
                READ RecordFile
-                   AT END SET EOF TO TRUE
+                   INVALID KEY
+                       DISPLAY "No person on file with ID "
+                           WS-LOOKUP-ID
+                       MOVE 1 TO RETURN-CODE
+                   NOT INVALID KEY
+                       PERFORM COMPUTE-AGE
+                       DISPLAY "Age: " AGE SPACE "Name: " SURNAME ", "
+                           FIRSTNAME
                END-READ
-               IF EOF
-                   EXIT PERFORM CYCLE
-               END-IF
-               DISPLAY "Age: " AGE SPACE "Name: " SURNAME ", " FIRSTNAME
-           END-PERFORM.
-           CLOSE RecordFile.
-     
-       END PROGRAM FILES.
\ No newline at end of file
+               CLOSE RecordFile
+           END-IF.
+
+       END PROGRAM FILES.
