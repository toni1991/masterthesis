@@ -1,17 +1,79 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALUE-DEFAULT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ConditionAuditFile
+          ASSIGN TO "conditionaudit.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD ConditionAuditFile.
+       01 CONDITION-AUDIT-RECORD.
+           05 CA-CONDITION-NAME PIC X(20).
+           05 CA-TIMESTAMP PIC 9(14).
+
        WORKING-STORAGE SECTION.
+           COPY COPYBOOK.
            01 ERROR-MESSAGE PIC X(50) VALUE SPACE.
-               88 FIRST-ERROR VALUE "The first error occured!". 
-               88 SECOND-ERROR VALUE "The second error occured!". 
-               88 THIRD-ERROR VALUE "The third error occured!". 
+               88 FIRST-ERROR VALUE "The first error occured!".
+               88 SECOND-ERROR VALUE "The second error occured!".
+               88 THIRD-ERROR VALUE "The third error occured!".
+           01 WS-AUDIT-STATUS PIC X(2).
+           01 WS-AUDIT-DATE PIC 9(8).
+           01 WS-AUDIT-TIME PIC 9(8).
 
        PROCEDURE DIVISION.
        MAIN.
+           MOVE ERROR-MESSAGES-INIT-VALUES TO ERROR-MESSAGES.
            SET SECOND-ERROR TO TRUE.
            DISPLAY ERROR-MESSAGE.
+           PERFORM LOG-ERROR-CONDITION.
            STOP RUN.
 
+       LOG-ERROR-CONDITION SECTION.
+           EVALUATE TRUE
+               WHEN FIRST-ERROR
+                   DISPLAY "Condition fired: FIRST-ERROR"
+                   MOVE "FIRST-ERROR" TO CA-CONDITION-NAME
+                   SET SEV-INDEX TO 1
+               WHEN SECOND-ERROR
+                   DISPLAY "Condition fired: SECOND-ERROR"
+                   MOVE "SECOND-ERROR" TO CA-CONDITION-NAME
+                   SET SEV-INDEX TO 2
+               WHEN THIRD-ERROR
+                   DISPLAY "Condition fired: THIRD-ERROR"
+                   MOVE "THIRD-ERROR" TO CA-CONDITION-NAME
+                   SET SEV-INDEX TO 3
+               WHEN OTHER
+                   DISPLAY "Condition fired: NONE"
+                   MOVE "NONE" TO CA-CONDITION-NAME
+                   SET SEV-INDEX TO 1
+           END-EVALUATE.
+           IF SEV-CRITICAL(SEV-INDEX)
+               DISPLAY "Severity: FATAL - halting further checks."
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "Severity: " MSG-SEVERITY(SEV-INDEX)
+                   " - continuing."
+           END-IF.
+           PERFORM WRITE-CONDITION-AUDIT.
+
+       WRITE-CONDITION-AUDIT SECTION.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           STRING WS-AUDIT-DATE DELIMITED BY SIZE
+               WS-AUDIT-TIME(1:6) DELIMITED BY SIZE
+               INTO CA-TIMESTAMP
+           END-STRING.
+           OPEN EXTEND ConditionAuditFile.
+           IF WS-AUDIT-STATUS = "35"
+               CLOSE ConditionAuditFile
+               OPEN OUTPUT ConditionAuditFile
+           END-IF.
+           WRITE CONDITION-AUDIT-RECORD.
+           CLOSE ConditionAuditFile.
+
        END PROGRAM VALUE-DEFAULT.
