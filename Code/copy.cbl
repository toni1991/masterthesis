@@ -9,6 +9,32 @@
        MAIN-PROCEDURE.
            MOVE ERROR-MESSAGES-INIT-VALUES TO ERROR-MESSAGES.
            ACCEPT MSG-INDEX.
+           IF MSG-INDEX < 1 OR MSG-INDEX > 3
+               DISPLAY "Invalid MSG-INDEX: " MSG-INDEX
+               MOVE 16 TO RETURN-CODE
+               DISPLAY "Return code: " RETURN-CODE
+               STOP RUN
+           END-IF.
+           SET SEV-INDEX TO MSG-INDEX.
            DISPLAY MSG(MSG-INDEX).
+           DISPLAY "Severity: " MSG-SEVERITY(SEV-INDEX).
+           MOVE 0 TO RETURN-CODE.
+           EVALUATE TRUE
+               WHEN SEV-CRITICAL(SEV-INDEX)
+                   DISPLAY "FATAL condition - halting further "
+                       "processing."
+                   MOVE 99 TO RETURN-CODE
+               WHEN SEV-ERROR(SEV-INDEX)
+                   DISPLAY "ERROR condition - continuing with "
+                       "caution."
+                   MOVE 8 TO RETURN-CODE
+               WHEN SEV-WARNING(SEV-INDEX)
+                   DISPLAY "WARNING condition - noted, continuing."
+               WHEN SEV-INFO(SEV-INDEX)
+                   DISPLAY "INFO condition - no action needed."
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           DISPLAY "Return code: " RETURN-CODE.
            STOP RUN.
-       END PROGRAM COPY-EXAMPLE.
\ No newline at end of file
+       END PROGRAM COPY-EXAMPLE.
