@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-STATUS-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT BatchStatusFile
+          ASSIGN TO "batchstatus.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-BATCH-STATUS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BatchStatusFile.
+       COPY "BATCH-STATUS".
+
+       WORKING-STORAGE SECTION.
+       01 WS-BATCH-STATUS-STATUS PIC X(2).
+       01 BATCH-STATUS-EOF-SWITCH PIC X VALUE "N".
+           88 BATCH-STATUS-EOF VALUE "Y".
+       01 WS-STEP-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "BATCH COMPLETION STATUS REPORT".
+           OPEN INPUT BatchStatusFile.
+           IF WS-BATCH-STATUS-STATUS = "35"
+               DISPLAY "No batch steps have run yet."
+           ELSE
+               PERFORM UNTIL BATCH-STATUS-EOF
+                   READ BatchStatusFile
+                       AT END SET BATCH-STATUS-EOF TO TRUE
+                   END-READ
+                   IF NOT BATCH-STATUS-EOF
+                       ADD 1 TO WS-STEP-COUNT
+                       DISPLAY BS-PROGRAM-NAME " " BS-STATUS
+                           " RC=" BS-RETURN-CODE
+                   END-IF
+               END-PERFORM
+               CLOSE BatchStatusFile
+               DISPLAY "Steps reported: " WS-STEP-COUNT
+           END-IF.
+           GOBACK.
+       END PROGRAM BATCH-STATUS-REPORT.
