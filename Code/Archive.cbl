@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECORD-ARCHIVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RecordFile
+          ASSIGN TO "recordFile.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS PERSON-ID
+          FILE STATUS IS WS-FILE-STATUS.
+       SELECT ArchiveFile
+          ASSIGN TO "archiveFile.txt"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT WriteLogFile
+          ASSIGN TO "writecount.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-WRITE-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RecordFile.
+       COPY "PersonData".
+       FD ArchiveFile.
+       COPY "PersonData" REPLACING PERSON BY ARCHIVE-PERSON
+                                    PERSON-ID BY ARCHIVE-ID
+                                    DATE-OF-BIRTH BY ARCHIVE-DOB
+                                    AGE BY ARCHIVE-AGE
+                                    FIRSTNAME BY ARCHIVE-FIRSTNAME
+                                    SURNAME BY ARCHIVE-SURNAME
+                                    CONTROL-RECORD BY ARCHIVE-CTL-RECORD
+                                    CONTROL-ID BY ARCHIVE-CTL-ID
+                                    CONTROL-COUNT BY ARCHIVE-CTL-COUNT.
+
+       FD WriteLogFile.
+       COPY "WRITE-LOG".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-WRITE-LOG-STATUS PIC X(2).
+       01 EOF-SWITCH PIC X VALUE "N".
+           88 EOF VALUE "Y".
+       COPY "TRAILER-KEY".
+       01 WS-RETENTION-YEARS PIC 9(3) VALUE 65.
+       01 WS-ARCHIVED-COUNT PIC 9(6) VALUE 0.
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-CCYY PIC 9(4).
+           05 WS-CURRENT-MM PIC 9(2).
+           05 WS-CURRENT-DD PIC 9(2).
+       01 WS-DOB-CCYY PIC 9(4).
+       01 WS-DOB-MM PIC 9(2).
+       01 WS-DOB-DD PIC 9(2).
+       01 WS-COMPUTED-AGE PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Retention threshold in years [65]: "
+               WITH NO ADVANCING.
+           ACCEPT WS-RETENTION-YEARS.
+           OPEN I-O RecordFile.
+           OPEN EXTEND ArchiveFile.
+           MOVE 0 TO PERSON-ID.
+           START RecordFile KEY IS NOT LESS THAN PERSON-ID
+               INVALID KEY CONTINUE
+           END-START.
+           PERFORM UNTIL EOF
+               READ RecordFile NEXT RECORD
+                   AT END SET EOF TO TRUE
+               END-READ
+               IF NOT EOF AND PERSON-ID NOT = WS-TRAILER-KEY
+                   PERFORM COMPUTE-AGE
+                   IF AGE NOT LESS THAN WS-RETENTION-YEARS
+                       PERFORM ARCHIVE-CURRENT-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM.
+           PERFORM REWRITE-TRAILER-AFTER-ARCHIVE.
+           CLOSE RecordFile.
+           CLOSE ArchiveFile.
+           DISPLAY "Archival complete. Records archived: "
+               WS-ARCHIVED-COUNT.
+           STOP RUN.
+
+       ARCHIVE-CURRENT-RECORD SECTION.
+           MOVE PERSON-ID TO ARCHIVE-ID.
+           MOVE DATE-OF-BIRTH TO ARCHIVE-DOB.
+           MOVE AGE TO ARCHIVE-AGE.
+           MOVE FIRSTNAME TO ARCHIVE-FIRSTNAME.
+           MOVE SURNAME TO ARCHIVE-SURNAME.
+           WRITE ARCHIVE-PERSON.
+           MOVE PERSON-ID TO WL-PERSON-ID.
+           DELETE RecordFile
+               INVALID KEY
+                   DISPLAY "Could not delete PERSON-ID " PERSON-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-ARCHIVED-COUNT
+                   PERFORM LOG-DELETE-COUNT
+           END-DELETE.
+
+       REWRITE-TRAILER-AFTER-ARCHIVE SECTION.
+           IF WS-ARCHIVED-COUNT > 0
+               MOVE WS-TRAILER-KEY TO PERSON-ID
+               READ RecordFile
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF CONTROL-COUNT > WS-ARCHIVED-COUNT
+                           SUBTRACT WS-ARCHIVED-COUNT FROM CONTROL-COUNT
+                       ELSE
+                           MOVE 0 TO CONTROL-COUNT
+                       END-IF
+                       REWRITE CONTROL-RECORD
+               END-READ
+           END-IF.
+
+       LOG-DELETE-COUNT SECTION.
+           MOVE -1 TO WL-DELTA.
+           OPEN EXTEND WriteLogFile.
+           IF WS-WRITE-LOG-STATUS = "35"
+               CLOSE WriteLogFile
+               OPEN OUTPUT WriteLogFile
+           END-IF.
+           WRITE WRITE-LOG-RECORD.
+           CLOSE WriteLogFile.
+
+       COMPUTE-AGE SECTION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE DATE-OF-BIRTH(1:4) TO WS-DOB-CCYY.
+           MOVE DATE-OF-BIRTH(5:2) TO WS-DOB-MM.
+           MOVE DATE-OF-BIRTH(7:2) TO WS-DOB-DD.
+           COMPUTE WS-COMPUTED-AGE = WS-CURRENT-CCYY - WS-DOB-CCYY.
+           IF WS-CURRENT-MM < WS-DOB-MM
+               OR (WS-CURRENT-MM = WS-DOB-MM AND
+                   WS-CURRENT-DD < WS-DOB-DD)
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           END-IF.
+           MOVE WS-COMPUTED-AGE TO AGE.
+
+       END PROGRAM RECORD-ARCHIVE.
