@@ -0,0 +1,3 @@
+       01 WRITE-LOG-RECORD.
+           05 WL-PERSON-ID PIC 9(6).
+           05 WL-DELTA PIC S9(3).
