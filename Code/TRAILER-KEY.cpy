@@ -0,0 +1 @@
+       01 WS-TRAILER-KEY PIC 9(6) VALUE 999999.
