@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-LOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CsvFile
+          ASSIGN TO "newhires.csv"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RecordFile
+          ASSIGN TO "recordFile.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS PERSON-ID
+          FILE STATUS IS WS-FILE-STATUS.
+       SELECT WriteLogFile
+          ASSIGN TO "writecount.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-WRITE-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CsvFile.
+       01 CSV-LINE PIC X(80).
+       FD RecordFile.
+       COPY "PersonData".
+       FD WriteLogFile.
+       COPY "WRITE-LOG".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-WRITE-LOG-STATUS PIC X(2).
+       01 CSV-EOF-SWITCH PIC X VALUE "N".
+           88 CSV-EOF VALUE "Y".
+       01 EOF-SWITCH PIC X VALUE "N".
+           88 EOF VALUE "Y".
+       01 WS-LOADED-COUNT PIC 9(6) VALUE 0.
+       01 WS-SKIPPED-COUNT PIC 9(6) VALUE 0.
+       01 WS-FIELD-ID PIC X(6).
+       01 WS-FIELD-DOB PIC X(8).
+       01 WS-FIELD-FIRST PIC X(10).
+       01 WS-FIELD-SURNAME PIC X(10).
+       01 WS-BATCH-OPERATOR-ID PIC X(8).
+       COPY "TRAILER-KEY".
+       01 WS-DUP-ID PIC 9(6).
+       01 WS-DUP-DOB PIC 9(8).
+       01 WS-DUP-AGE PIC 9(3).
+       01 WS-DUP-FIRSTNAME PIC X(10).
+       01 WS-DUP-SURNAME PIC X(10).
+       01 WS-DUP-OPERATOR-ID PIC X(8).
+       01 WS-DUP-TIMESTAMP PIC 9(14).
+       01 WS-DUP-SWITCH PIC X VALUE "N".
+           88 DUPLICATE-FOUND VALUE "Y".
+       01 WS-WRITE-RESULT PIC X VALUE "N".
+           88 WRITE-SUCCEEDED VALUE "Y".
+       01 WS-STAMP-DATE PIC 9(8).
+       01 WS-STAMP-TIME PIC 9(8).
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-CCYY PIC 9(4).
+           05 WS-CURRENT-MM PIC 9(2).
+           05 WS-CURRENT-DD PIC 9(2).
+       01 WS-DOB-CCYY PIC 9(4).
+       01 WS-DOB-MM PIC 9(2).
+       01 WS-DOB-DD PIC 9(2).
+       01 WS-COMPUTED-AGE PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "OPERATOR ID for this batch load: " WITH NO
+               ADVANCING.
+           ACCEPT WS-BATCH-OPERATOR-ID.
+           OPEN INPUT CsvFile.
+           OPEN I-O RecordFile.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT RecordFile
+               CLOSE RecordFile
+               OPEN I-O RecordFile
+           END-IF.
+           PERFORM UNTIL CSV-EOF
+               READ CsvFile
+                   AT END SET CSV-EOF TO TRUE
+               END-READ
+               IF NOT CSV-EOF
+                   PERFORM LOAD-ONE-RECORD
+               END-IF
+           END-PERFORM.
+           CLOSE CsvFile.
+           CLOSE RecordFile.
+           DISPLAY "Batch load complete. Loaded: " WS-LOADED-COUNT
+               " Skipped: " WS-SKIPPED-COUNT.
+           GOBACK.
+
+       LOAD-ONE-RECORD SECTION.
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO WS-FIELD-ID WS-FIELD-DOB WS-FIELD-FIRST
+                   WS-FIELD-SURNAME
+           END-UNSTRING.
+           MOVE WS-FIELD-ID TO PERSON-ID.
+           MOVE WS-FIELD-DOB TO DATE-OF-BIRTH.
+           MOVE WS-FIELD-FIRST TO FIRSTNAME.
+           MOVE WS-FIELD-SURNAME TO SURNAME.
+           MOVE WS-BATCH-OPERATOR-ID TO OPERATOR-ID.
+           PERFORM WRITE-PERSON-RECORD.
+           IF WRITE-SUCCEEDED
+               ADD 1 TO WS-LOADED-COUNT
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+               DISPLAY "Skipped PERSON-ID " PERSON-ID
+           END-IF.
+
+       COPY "WRITE-PERSON".
+
+       COPY "TRAILER-COUNT".
+
+       COMPUTE-AGE SECTION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE DATE-OF-BIRTH(1:4) TO WS-DOB-CCYY.
+           MOVE DATE-OF-BIRTH(5:2) TO WS-DOB-MM.
+           MOVE DATE-OF-BIRTH(7:2) TO WS-DOB-DD.
+           COMPUTE WS-COMPUTED-AGE = WS-CURRENT-CCYY - WS-DOB-CCYY.
+           IF WS-CURRENT-MM < WS-DOB-MM
+               OR (WS-CURRENT-MM = WS-DOB-MM AND
+                   WS-CURRENT-DD < WS-DOB-DD)
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           END-IF.
+           MOVE WS-COMPUTED-AGE TO AGE.
+
+       END PROGRAM BATCH-LOAD.
